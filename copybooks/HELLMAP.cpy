@@ -0,0 +1,149 @@
+      *****************************************************************
+      *  COPYBOOK : HELLMAP                                           *
+      *  PURPOSE  : SYMBOLIC MAP FOR MAPSET HELLMAP, MAP HELLMN1.     *
+      *             HAND-MAINTAINED TO MATCH MAPS/HELLMAP.BMS --      *
+      *             REGENERATE/RECHECK BOTH TOGETHER WHEN A FIELD     *
+      *             IS ADDED, MOVED OR RESIZED.                       *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL SYMBOLIC MAP
+      *   2026-08-09 DLH  ADD OPID/LANGCD/CUSTID/GREET/BALANCE FIELDS
+      *   2026-08-09 DLH  ADD COMMON HEADER FIELDS
+      *   2026-08-09 DLH  CORRECTED O-SIDE FILLER WIDTHS TO MATCH THE
+      *                    UNCHANGED BMS SOURCE (L=2 + ATTRIBUTE=1 = 3
+      *                    BYTES PER FIELD - A PRIOR "FIX" WIDENING
+      *                    THIS TO 4 BYTES WAS ITSELF WRONG AND IS
+      *                    REVERTED HERE).  XXXXA IS NOW A REDEFINES
+      *                    OF XXXXF, AS DFHMDF GENERATES IT, NOT A
+      *                    SEPARATE BYTE.
+      *   2026-08-09 DLH  ADDED ENTRIES FOR OPIDLBL, LANGLBL, CUSTLBL,
+      *                    BALLBL, MENU1, MENU2, MENU3 AND OPTLBL -
+      *                    EACH OF THESE DFHMDF LABELS GENERATES A FULL
+      *                    L/F/A/I (AND O-SIDE) ENTRY JUST LIKE MSGLIN,
+      *                    AND THE COPYBOOK HAD BEEN LEFT SHORT OF THEM.
+      *****************************************************************
+       01  HELLMN1I.
+           05  FILLER            PIC X(12).
+           05  HDRDATEL          PIC S9(4) COMP.
+           05  HDRDATEF          PIC X.
+           05  HDRDATEA          REDEFINES HDRDATEF PIC X.
+           05  HDRDATEI          PIC X(8).
+           05  HDRTIMEL          PIC S9(4) COMP.
+           05  HDRTIMEF          PIC X.
+           05  HDRTIMEA          REDEFINES HDRTIMEF PIC X.
+           05  HDRTIMEI          PIC X(8).
+           05  HDRTRANL          PIC S9(4) COMP.
+           05  HDRTRANF          PIC X.
+           05  HDRTRANA          REDEFINES HDRTRANF PIC X.
+           05  HDRTRANI          PIC X(4).
+           05  HDROPIDL          PIC S9(4) COMP.
+           05  HDROPIDF          PIC X.
+           05  HDROPIDA          REDEFINES HDROPIDF PIC X.
+           05  HDROPIDI          PIC X(8).
+           05  HDRPAGEL          PIC S9(4) COMP.
+           05  HDRPAGEF          PIC X.
+           05  HDRPAGEA          REDEFINES HDRPAGEF PIC X.
+           05  HDRPAGEI          PIC X(7).
+           05  OPIDLBLL          PIC S9(4) COMP.
+           05  OPIDLBLF          PIC X.
+           05  OPIDLBLA          REDEFINES OPIDLBLF PIC X.
+           05  OPIDLBLI          PIC X(18).
+           05  OPIDL             PIC S9(4) COMP.
+           05  OPIDF             PIC X.
+           05  OPIDA             REDEFINES OPIDF PIC X.
+           05  OPIDI             PIC X(8).
+           05  LANGLBLL          PIC S9(4) COMP.
+           05  LANGLBLF          PIC X.
+           05  LANGLBLA          REDEFINES LANGLBLF PIC X.
+           05  LANGLBLI          PIC X(18).
+           05  LANGCDL           PIC S9(4) COMP.
+           05  LANGCDF           PIC X.
+           05  LANGCDA           REDEFINES LANGCDF PIC X.
+           05  LANGCDI           PIC X(1).
+           05  CUSTLBLL          PIC S9(4) COMP.
+           05  CUSTLBLF          PIC X.
+           05  CUSTLBLA          REDEFINES CUSTLBLF PIC X.
+           05  CUSTLBLI          PIC X(18).
+           05  CUSTIDL           PIC S9(4) COMP.
+           05  CUSTIDF           PIC X.
+           05  CUSTIDA           REDEFINES CUSTIDF PIC X.
+           05  CUSTIDI           PIC X(6).
+           05  GREETL            PIC S9(4) COMP.
+           05  GREETF            PIC X.
+           05  GREETA            REDEFINES GREETF PIC X.
+           05  GREETI            PIC X(60).
+           05  BALLBLL           PIC S9(4) COMP.
+           05  BALLBLF           PIC X.
+           05  BALLBLA           REDEFINES BALLBLF PIC X.
+           05  BALLBLI           PIC X(18).
+           05  BALANCEL          PIC S9(4) COMP.
+           05  BALANCEF          PIC X.
+           05  BALANCEA          REDEFINES BALANCEF PIC X.
+           05  BALANCEI          PIC X(14).
+           05  MENU1L            PIC S9(4) COMP.
+           05  MENU1F            PIC X.
+           05  MENU1A            REDEFINES MENU1F PIC X.
+           05  MENU1I            PIC X(36).
+           05  MENU2L            PIC S9(4) COMP.
+           05  MENU2F            PIC X.
+           05  MENU2A            REDEFINES MENU2F PIC X.
+           05  MENU2I            PIC X(36).
+           05  MENU3L            PIC S9(4) COMP.
+           05  MENU3F            PIC X.
+           05  MENU3A            REDEFINES MENU3F PIC X.
+           05  MENU3I            PIC X(36).
+           05  OPTLBLL           PIC S9(4) COMP.
+           05  OPTLBLF           PIC X.
+           05  OPTLBLA           REDEFINES OPTLBLF PIC X.
+           05  OPTLBLI           PIC X(14).
+           05  OPTIONL           PIC S9(4) COMP.
+           05  OPTIONF           PIC X.
+           05  OPTIONA           REDEFINES OPTIONF PIC X.
+           05  OPTIONI           PIC X(2).
+           05  MSGLINL           PIC S9(4) COMP.
+           05  MSGLINF           PIC X.
+           05  MSGLINA           REDEFINES MSGLINF PIC X.
+           05  MSGLINI           PIC X(76).
+      *
+       01  HELLMN1O REDEFINES HELLMN1I.
+           05  FILLER            PIC X(12).
+           05  FILLER            PIC X(3).
+           05  HDRDATEO          PIC X(8).
+           05  FILLER            PIC X(3).
+           05  HDRTIMEO          PIC X(8).
+           05  FILLER            PIC X(3).
+           05  HDRTRANO          PIC X(4).
+           05  FILLER            PIC X(3).
+           05  HDROPIDO          PIC X(8).
+           05  FILLER            PIC X(3).
+           05  HDRPAGEO          PIC X(7).
+           05  FILLER            PIC X(3).
+           05  OPIDLBLO          PIC X(18).
+           05  FILLER            PIC X(3).
+           05  OPIDO             PIC X(8).
+           05  FILLER            PIC X(3).
+           05  LANGLBLO          PIC X(18).
+           05  FILLER            PIC X(3).
+           05  LANGCDO           PIC X(1).
+           05  FILLER            PIC X(3).
+           05  CUSTLBLO          PIC X(18).
+           05  FILLER            PIC X(3).
+           05  CUSTIDO           PIC X(6).
+           05  FILLER            PIC X(3).
+           05  GREETO            PIC X(60).
+           05  FILLER            PIC X(3).
+           05  BALLBLO           PIC X(18).
+           05  FILLER            PIC X(3).
+           05  BALANCEO          PIC X(14).
+           05  FILLER            PIC X(3).
+           05  MENU1O            PIC X(36).
+           05  FILLER            PIC X(3).
+           05  MENU2O            PIC X(36).
+           05  FILLER            PIC X(3).
+           05  MENU3O            PIC X(36).
+           05  FILLER            PIC X(3).
+           05  OPTLBLO           PIC X(14).
+           05  FILLER            PIC X(3).
+           05  OPTIONO           PIC X(2).
+           05  FILLER            PIC X(3).
+           05  MSGLINO           PIC X(76).
