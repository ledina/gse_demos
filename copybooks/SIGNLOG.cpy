@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  COPYBOOK : SIGNLOG                                           *
+      *  PURPOSE  : RECORD LAYOUT FOR THE SIGNON-LOG VSAM KSDS.       *
+      *             ONE RECORD IS WRITTEN PER SUCCESSFUL OPERATOR     *
+      *             SIGN-ON, KEYED BY TERMINAL/DATE/TIME SO A GIVEN   *
+      *             TERMINAL'S ACTIVITY READS BACK IN TIME ORDER.     *
+      *             SHARED BY THE HELLO ONLINE TRANSACTION (WRITE)    *
+      *             AND THE BATCH ACTIVITY-REPORT / MIS-EXTRACT       *
+      *             PROGRAMS (SEQUENTIAL READ).                       *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL LAYOUT FOR OPERATOR SIGN-ON AUDIT
+      *****************************************************************
+       01  SL-RECORD.
+           05  SL-KEY.
+               10  SL-TERMINAL-ID        PIC X(04).
+               10  SL-SIGNON-DATE        PIC 9(08).
+               10  SL-SIGNON-TIME        PIC 9(06).
+           05  SL-OPERATOR-ID            PIC X(08).
+           05  SL-TRANSACTION-ID         PIC X(04).
+           05  SL-LANGUAGE-CD            PIC X(01).
+           05  FILLER                    PIC X(15).
