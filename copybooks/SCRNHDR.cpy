@@ -0,0 +1,35 @@
+      *****************************************************************
+      *  COPYBOOK : SCRNHDR                                           *
+      *  PURPOSE  : COMMON SCREEN HEADER/FOOTER WORK AREA SHARED BY   *
+      *             EVERY ONLINE TRANSACTION IN THE SUITE.  A SCREEN  *
+      *             BUILDS THIS AREA ONCE (DATE, TIME, TRANSACTION-   *
+      *             ID, OPERATOR-ID, PAGE NUMBER) AND MOVES THE       *
+      *             RESULT INTO ITS OWN MAP'S HEADER FIELDS, SO ALL   *
+      *             SCREENS PRESENT THE SAME HEADER LAYOUT AND        *
+      *             FORMATTING RULES.                                *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL VERSION - FACTORED OUT OF HELLO
+      *   2026-08-09 DLH  ADDED SH-PAGE-NO-EDIT SO SH-PAGE-NUMBER IS
+      *                    ACTUALLY EDITED INTO SH-PAGE-TEXT INSTEAD
+      *                    OF EVERY SCREEN HARDCODING "PAGE 1" TEXT
+      *****************************************************************
+       01  WS-SCREEN-HEADER.
+           05  SH-ABS-TIME           PIC 9(15)   COMP-3.
+           05  SH-DATE.
+               10  SH-DATE-MM        PIC 9(02).
+               10  FILLER            PIC X(01)   VALUE '/'.
+               10  SH-DATE-DD        PIC 9(02).
+               10  FILLER            PIC X(01)   VALUE '/'.
+               10  SH-DATE-YY        PIC 9(02).
+           05  SH-TIME.
+               10  SH-TIME-HH        PIC 9(02).
+               10  FILLER            PIC X(01)   VALUE ':'.
+               10  SH-TIME-MM        PIC 9(02).
+               10  FILLER            PIC X(01)   VALUE ':'.
+               10  SH-TIME-SS        PIC 9(02).
+           05  SH-TRANSACTION-ID     PIC X(04).
+           05  SH-OPERATOR-ID        PIC X(08).
+           05  SH-PAGE-NUMBER        PIC 9(04)   COMP    VALUE 1.
+           05  SH-PAGE-NO-EDIT       PIC Z9.
+           05  SH-PAGE-TEXT          PIC X(07).
