@@ -0,0 +1,100 @@
+      *****************************************************************
+      *  COPYBOOK : HELMMAP                                           *
+      *  PURPOSE  : SYMBOLIC MAP FOR MAPSET HELMMAP, MAP HELMMN1 -    *
+      *             THE HELLOMNT GREETING-MAINTENANCE SCREEN.         *
+      *             HAND-MAINTAINED TO MATCH MAPS/HELMMAP.BMS --      *
+      *             REGENERATE/RECHECK BOTH TOGETHER WHEN A FIELD     *
+      *             IS ADDED, MOVED OR RESIZED.                       *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL SYMBOLIC MAP
+      *   2026-08-09 DLH  ADD LANGUAGE-CODE FIELD SO A MESSAGE CAN BE
+      *                    MAINTAINED SEPARATELY PER LANGUAGE
+      *   2026-08-09 DLH  CORRECTED O-SIDE FILLER WIDTHS TO MATCH THE
+      *                    UNCHANGED BMS SOURCE (L=2 + ATTRIBUTE=1 = 3
+      *                    BYTES PER FIELD, NOT 4).  XXXXA IS NOW A
+      *                    REDEFINES OF XXXXF, AS DFHMDF GENERATES IT,
+      *                    NOT A SEPARATE BYTE.
+      *   2026-08-09 DLH  ADDED ENTRIES FOR MSGIDLBL, LANGLBL AND
+      *                    MSGTXLBL - EACH OF THESE DFHMDF LABELS
+      *                    GENERATES A FULL L/F/A/I (AND O-SIDE) ENTRY
+      *                    JUST LIKE MSGLIN, AND THE COPYBOOK HAD BEEN
+      *                    LEFT SHORT OF THEM.
+      *****************************************************************
+       01  HELMMN1I.
+           05  FILLER            PIC X(12).
+           05  HDRDATEL          PIC S9(4) COMP.
+           05  HDRDATEF          PIC X.
+           05  HDRDATEA          REDEFINES HDRDATEF PIC X.
+           05  HDRDATEI          PIC X(8).
+           05  HDRTIMEL          PIC S9(4) COMP.
+           05  HDRTIMEF          PIC X.
+           05  HDRTIMEA          REDEFINES HDRTIMEF PIC X.
+           05  HDRTIMEI          PIC X(8).
+           05  HDRTRANL          PIC S9(4) COMP.
+           05  HDRTRANF          PIC X.
+           05  HDRTRANA          REDEFINES HDRTRANF PIC X.
+           05  HDRTRANI          PIC X(4).
+           05  HDROPIDL          PIC S9(4) COMP.
+           05  HDROPIDF          PIC X.
+           05  HDROPIDA          REDEFINES HDROPIDF PIC X.
+           05  HDROPIDI          PIC X(8).
+           05  HDRPAGEL          PIC S9(4) COMP.
+           05  HDRPAGEF          PIC X.
+           05  HDRPAGEA          REDEFINES HDRPAGEF PIC X.
+           05  HDRPAGEI          PIC X(7).
+           05  MSGIDLBLL         PIC S9(4) COMP.
+           05  MSGIDLBLF         PIC X.
+           05  MSGIDLBLA         REDEFINES MSGIDLBLF PIC X.
+           05  MSGIDLBLI         PIC X(18).
+           05  MSGIDL            PIC S9(4) COMP.
+           05  MSGIDF            PIC X.
+           05  MSGIDA            REDEFINES MSGIDF PIC X.
+           05  MSGIDI            PIC X(8).
+           05  LANGLBLL          PIC S9(4) COMP.
+           05  LANGLBLF          PIC X.
+           05  LANGLBLA          REDEFINES LANGLBLF PIC X.
+           05  LANGLBLI          PIC X(18).
+           05  LANGCDL           PIC S9(4) COMP.
+           05  LANGCDF           PIC X.
+           05  LANGCDA           REDEFINES LANGCDF PIC X.
+           05  LANGCDI           PIC X(1).
+           05  MSGTXLBLL         PIC S9(4) COMP.
+           05  MSGTXLBLF         PIC X.
+           05  MSGTXLBLA         REDEFINES MSGTXLBLF PIC X.
+           05  MSGTXLBLI         PIC X(18).
+           05  MSGTXTL           PIC S9(4) COMP.
+           05  MSGTXTF           PIC X.
+           05  MSGTXTA           REDEFINES MSGTXTF PIC X.
+           05  MSGTXTI           PIC X(60).
+           05  MSGLINL           PIC S9(4) COMP.
+           05  MSGLINF           PIC X.
+           05  MSGLINA           REDEFINES MSGLINF PIC X.
+           05  MSGLINI           PIC X(76).
+      *
+       01  HELMMN1O REDEFINES HELMMN1I.
+           05  FILLER            PIC X(12).
+           05  FILLER            PIC X(3).
+           05  HDRDATEO          PIC X(8).
+           05  FILLER            PIC X(3).
+           05  HDRTIMEO          PIC X(8).
+           05  FILLER            PIC X(3).
+           05  HDRTRANO          PIC X(4).
+           05  FILLER            PIC X(3).
+           05  HDROPIDO          PIC X(8).
+           05  FILLER            PIC X(3).
+           05  HDRPAGEO          PIC X(7).
+           05  FILLER            PIC X(3).
+           05  MSGIDLBLO         PIC X(18).
+           05  FILLER            PIC X(3).
+           05  MSGIDO            PIC X(8).
+           05  FILLER            PIC X(3).
+           05  LANGLBLO          PIC X(18).
+           05  FILLER            PIC X(3).
+           05  LANGCDO           PIC X(1).
+           05  FILLER            PIC X(3).
+           05  MSGTXLBLO         PIC X(18).
+           05  FILLER            PIC X(3).
+           05  MSGTXTO           PIC X(60).
+           05  FILLER            PIC X(3).
+           05  MSGLINO           PIC X(76).
