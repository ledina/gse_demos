@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  COPYBOOK : MISEXTR                                           *
+      *  PURPOSE  : FLAT-FILE RECORD LAYOUT FOR THE NIGHTLY SIGN-ON   *
+      *             EXTRACT SENT DOWNSTREAM TO THE MIS REPORTING      *
+      *             FEED.  FIXED-LENGTH, ONE RECORD PER SIGNON-LOG    *
+      *             ENTRY.  LAYOUT AGREED WITH MIS - DO NOT REORDER   *
+      *             OR RESIZE FIELDS WITHOUT THEIR SIGN-OFF; ADD NEW  *
+      *             FIELDS IN THE TRAILING FILLER ONLY.               *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL LAYOUT
+      *****************************************************************
+       01  ME-RECORD.
+           05  ME-RECORD-TYPE            PIC X(02)   VALUE 'SO'.
+           05  ME-TERMINAL-ID            PIC X(04).
+           05  ME-SIGNON-DATE            PIC 9(08).
+           05  ME-SIGNON-TIME            PIC 9(06).
+           05  ME-OPERATOR-ID            PIC X(08).
+           05  ME-TRANSACTION-ID         PIC X(04).
+           05  ME-LANGUAGE-CD            PIC X(01).
+           05  FILLER                    PIC X(47).
