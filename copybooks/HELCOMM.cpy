@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  COPYBOOK : HELCOMM                                           *
+      *  PURPOSE  : COMMAREA LAYOUT PASSED BETWEEN THE TRANSACTIONS   *
+      *             IN THE HELLO SUITE (HELLO, HELLOMNT, ...).  CARRIES*
+      *             SIGN-ON STATE AND THE LAST CUSTOMER LOOKED UP      *
+      *             ACROSS PSEUDO-CONVERSATIONAL RETURNS AND XCTLS.    *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL VERSION (INLINE IN HELLO)
+      *   2026-08-09 DLH  FACTORED OUT TO A SHARED COPYBOOK SO HELLOMNT
+      *                    CAN USE THE SAME LAYOUT AS HELLO
+      *   2026-08-09 DLH  ADDED CA-LAST-TRANID SO A PROGRAM CAN TELL A
+      *                    CONTINUATION OF ITS OWN CONVERSATION (SAME
+      *                    TRANID RE-ENTERED WITH ITS OWN MAP STILL ON
+      *                    THE SCREEN) APART FROM FRESHLY ARRIVING VIA
+      *                    XCTL FROM A DIFFERENT TRANSACTION, WHICH ALSO
+      *                    PASSES A NON-ZERO EIBCALEN BUT HAS NOT SENT
+      *                    ITS OWN MAP TO THE TERMINAL YET.
+      *****************************************************************
+       01  DFHCOMMAREA.
+           05  CA-SIGNED-ON-SW           PIC X(01).
+               88  CA-SIGNED-ON                      VALUE 'Y'.
+               88  CA-NOT-SIGNED-ON                   VALUE 'N'.
+           05  CA-OPERATOR-ID            PIC X(08).
+           05  CA-LANGUAGE-CD            PIC X(01).
+           05  CA-CUSTOMER-ID            PIC X(06).
+           05  CA-CUST-NAME              PIC X(30).
+           05  CA-CUST-BALANCE           PIC S9(09)V99 COMP-3.
+           05  CA-LAST-TRANID            PIC X(04).
