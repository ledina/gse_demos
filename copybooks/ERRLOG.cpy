@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  COPYBOOK : ERRLOG                                            *
+      *  PURPOSE  : RECORD LAYOUT FOR THE ONLINE ERROR/ABEND LOG VSAM *
+      *             FILE.  EVERY ONLINE TRANSACTION IN THE SUITE      *
+      *             WRITES ONE RECORD HERE WHEN EXEC CICS HANDLE      *
+      *             ABEND OR HANDLE CONDITION(ERROR) IS DRIVEN, SO    *
+      *             SUPPORT CAN SEE WHAT FAILED, WHERE AND FOR WHOM.  *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL LAYOUT
+      *****************************************************************
+       01  EL-RECORD.
+           05  EL-KEY.
+               10  EL-TERMINAL-ID        PIC X(04).
+               10  EL-ERROR-DATE         PIC 9(08).
+               10  EL-ERROR-TIME         PIC 9(06).
+           05  EL-TRANSACTION-ID         PIC X(04).
+           05  EL-PROGRAM-ID             PIC X(08).
+           05  EL-OPERATOR-ID            PIC X(08).
+           05  EL-ABEND-CODE             PIC X(04).
+           05  FILLER                    PIC X(10).
