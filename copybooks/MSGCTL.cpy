@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  COPYBOOK : MSGCTL                                            *
+      *  PURPOSE  : RECORD LAYOUT FOR THE MESSAGE-CONTROL VSAM KSDS.  *
+      *             HOLDS OPERATOR-MAINTAINABLE SCREEN TEXT (SUCH AS  *
+      *             HELLO'S DEFAULT WELCOME GREETING) KEYED BY A      *
+      *             SHORT MESSAGE ID PLUS A LANGUAGE CODE, SO THE     *
+      *             SAME MESSAGE CAN HAVE AN ENGLISH AND A WELSH      *
+      *             VARIANT, BOTH MAINTAINED ONLINE BY HELLOMNT       *
+      *             WITHOUT A RECOMPILE.  THIS FILE DOUBLES AS THE    *
+      *             "LANGUAGE TABLE" HELLO LOOKS THE GREETING UP IN.  *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL LAYOUT
+      *   2026-08-09 DLH  ADDED LANGUAGE CODE TO THE KEY SO MESSAGES
+      *                    CAN BE MAINTAINED PER LANGUAGE
+      *****************************************************************
+       01  MC-RECORD.
+           05  MC-KEY.
+               10  MC-MSG-ID             PIC X(08).
+               10  MC-LANGUAGE-CD        PIC X(01).
+           05  MC-MSG-TEXT               PIC X(60).
+           05  FILLER                    PIC X(11).
