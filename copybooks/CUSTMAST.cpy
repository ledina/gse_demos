@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  COPYBOOK : CUSTMAST                                          *
+      *  PURPOSE  : RECORD LAYOUT FOR THE CUSTOMER-MASTER VSAM KSDS,  *
+      *             KEYED ON CM-CUSTOMER-ID.  READ BY THE HELLO       *
+      *             ONLINE TRANSACTION TO DISPLAY THE CUSTOMER'S      *
+      *             NAME AND CURRENT BALANCE ON THE WELCOME SCREEN.   *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL LAYOUT
+      *****************************************************************
+       01  CM-RECORD.
+           05  CM-CUSTOMER-ID            PIC X(06).
+           05  CM-CUSTOMER-NAME          PIC X(30).
+           05  CM-BALANCE                PIC S9(09)V99 COMP-3.
+           05  FILLER                    PIC X(20).
