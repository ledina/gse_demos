@@ -0,0 +1,338 @@
+000100*****************************************************************
+000200* PROGRAM-ID : HELRPT                                           *
+000300* PURPOSE    : NIGHTLY BATCH TRANSACTION-ACTIVITY REPORT.       *
+000400*              READS THE SIGNON-LOG FILE WRITTEN BY THE HELLO   *
+000500*              ONLINE TRANSACTION AND PRINTS SIGN-ON COUNTS     *
+000600*              BY HOUR OF DAY AND BY TERMINAL ID SO OPERATIONS  *
+000700*              MANAGEMENT CAN SEE USAGE PATTERNS.                *
+000800*****************************************************************
+000900* MODIFICATION HISTORY
+001000*   DATE       INIT  DESCRIPTION
+001100*   2026-08-09 DLH   INITIAL VERSION.
+001200*   2026-08-09 DLH   REPORT NOW FILTERS THE SIGNON-LOG TO TODAY'S
+001300*                     SIGN-ONS ONLY, INSTEAD OF ACCUMULATING EVERY
+001400*                     RECORD EVER WRITTEN - A "NIGHTLY" REPORT SHOULD
+001500*                     SHOW THAT NIGHT'S ACTIVITY, NOT CUMULATIVE
+001600*                     SINCE INCEPTION.
+001700*   2026-08-09 DLH   RUN DATE IS NOW PASSED IN AS A PARM (SET BY THE
+001800*                     SCHEDULER TO THE BUSINESS DATE THE JOB IS
+001900*                     REPORTING ON) INSTEAD OF ACCEPT FROM DATE -
+002000*                     THIS JOB RUNS AFTER MIDNIGHT, SO "TODAY" AT
+002100*                     RUN TIME IS THE WRONG DATE FOR FILTERING THE
+002200*                     NIGHT'S SIGN-ONS.  FALLS BACK TO ACCEPT FROM
+002300*                     DATE ONLY IF NO PARM IS SUPPLIED.
+002400*   2026-08-09 DLH   ADDED A BOUNDS CHECK BEFORE GROWING THE 200-
+002500*                     ENTRY TERMINAL TABLE - A NIGHT WITH MORE THAN
+002600*                     200 DISTINCT TERMINAL IDS WOULD OTHERWISE
+002700*                     SUBSCRIPT PAST THE TABLE.  EXTRA TERMINALS ARE
+002800*                     NOW COUNTED ON WS-TERM-OVERFLOW AND REPORTED
+002900*                     AT END OF RUN INSTEAD.
+003000*****************************************************************
+003100 IDENTIFICATION DIVISION.
+003200 PROGRAM-ID.     HELRPT.
+003300 AUTHOR.         D L HARRIS.
+003400 INSTALLATION.   GSE UK.
+003500 DATE-WRITTEN.   2026-08-09.
+003600 DATE-COMPILED.
+003700 ENVIRONMENT DIVISION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT SIGNON-LOG-FILE  ASSIGN TO SIGNLOG
+004100         ORGANIZATION   IS INDEXED
+004200         ACCESS MODE    IS SEQUENTIAL
+004300         RECORD KEY     IS SL-KEY
+004400         FILE STATUS    IS WS-SL-STATUS.
+004500 
+004600     SELECT REPORT-FILE      ASSIGN TO RPTOUT
+004700         FILE STATUS    IS WS-RPT-STATUS.
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  SIGNON-LOG-FILE
+005100     RECORDING MODE IS F.
+005200     COPY SIGNLOG.
+005300 
+005400 FD  REPORT-FILE
+005500     RECORDING MODE IS F.
+005600 01  RPT-RECORD                   PIC X(133).
+005700 WORKING-STORAGE SECTION.
+005800*--------------------------------------------------------------*
+005900*    SWITCHES                                                  *
+006000*--------------------------------------------------------------*
+006100 01  WS-SWITCHES.
+006200     05  WS-EOF-SW                PIC X(01)   VALUE 'N'.
+006300         88  WS-EOF-SIGNON-LOG                VALUE 'Y'.
+006400     05  WS-TERM-FOUND-SW         PIC X(01)   VALUE 'N'.
+006500         88  WS-TERM-FOUND                    VALUE 'Y'.
+006600*--------------------------------------------------------------*
+006700*    FILE STATUS / COUNTERS                                    *
+006800*--------------------------------------------------------------*
+006900 01  WS-FILE-STATUSES.
+007000     05  WS-SL-STATUS             PIC X(02)   VALUE SPACES.
+007100     05  WS-RPT-STATUS            PIC X(02)   VALUE SPACES.
+007200 01  WS-COUNTERS.
+007300     05  WS-RECORDS-READ          PIC 9(07)   COMP     VALUE ZERO.
+007400     05  WS-RECORDS-SKIPPED       PIC 9(07)   COMP     VALUE ZERO.
+007500     05  WS-HOUR-IDX              PIC 9(02)   COMP     VALUE ZERO.
+007600     05  WS-TERM-IDX              PIC 9(04)   COMP     VALUE ZERO.
+007700     05  WS-TERM-ENTRIES          PIC 9(04)   COMP     VALUE ZERO.
+007800     05  WS-TERM-OVERFLOW         PIC 9(07)   COMP     VALUE ZERO.
+007900     05  WS-LINE-COUNT            PIC 9(03)   COMP     VALUE ZERO.
+008000 01  WS-RUN-DATE                  PIC 9(08)   VALUE ZERO.
+008100*--------------------------------------------------------------*
+008200*    ACCUMULATION TABLES                                       *
+008300*--------------------------------------------------------------*
+008400 01  WS-HOUR-TABLE.
+008500     05  WS-HOUR-COUNT             PIC 9(07) COMP OCCURS 24 TIMES.
+008600 01  WS-TERM-TABLE.
+008700     05  WS-TERM-ENTRY             OCCURS 200 TIMES.
+008800         10  WS-TERM-ID            PIC X(04).
+008900         10  WS-TERM-COUNT         PIC 9(07) COMP.
+009000*--------------------------------------------------------------*
+009100*    REPORT LINES                                              *
+009200*--------------------------------------------------------------*
+009300 01  WS-TITLE-LINE.
+009400     05  FILLER                    PIC X(01)   VALUE SPACE.
+009500     05  FILLER                    PIC X(40)   VALUE
+009600         'GSE UK - TRANSACTION ACTIVITY REPORT'.
+009700 01  WS-SUBTITLE-LINE.
+009800     05  FILLER                    PIC X(01)   VALUE SPACE.
+009900     05  FILLER                    PIC X(40)   VALUE
+010000         '(SOURCE: HELLO SIGNON-LOG)'.
+010100 01  WS-BLANK-LINE                 PIC X(01)   VALUE SPACE.
+010200 01  WS-HOUR-HEADING-1.
+010300     05  FILLER                    PIC X(01)   VALUE SPACE.
+010400     05  FILLER                    PIC X(40)   VALUE
+010500         'SIGN-ONS BY HOUR OF DAY'.
+010600 01  WS-HOUR-HEADING-2.
+010700     05  FILLER                    PIC X(01)   VALUE SPACE.
+010800     05  FILLER                    PIC X(16)   VALUE
+010900         'HOUR      COUNT'.
+011000 01  WS-HOUR-DETAIL-LINE.
+011100     05  FILLER                    PIC X(01)   VALUE SPACE.
+011200     05  RL-HOUR                   PIC Z9.
+011300     05  FILLER                    PIC X(08)   VALUE SPACES.
+011400     05  RL-HOUR-COUNT             PIC ZZZ,ZZ9.
+011500 01  WS-TERM-HEADING-1.
+011600     05  FILLER                    PIC X(01)   VALUE SPACE.
+011700     05  FILLER                    PIC X(40)   VALUE
+011800         'SIGN-ONS BY TERMINAL ID'.
+011900 01  WS-TERM-HEADING-2.
+012000     05  FILLER                    PIC X(01)   VALUE SPACE.
+012100     05  FILLER                    PIC X(18)   VALUE
+012200         'TERMINAL    COUNT'.
+012300 01  WS-TERM-DETAIL-LINE.
+012400     05  FILLER                    PIC X(01)   VALUE SPACE.
+012500     05  RL-TERM-ID                PIC X(04).
+012600     05  FILLER                    PIC X(08)   VALUE SPACES.
+012700     05  RL-TERM-COUNT             PIC ZZZ,ZZ9.
+012800 01  WS-TOTAL-LINE.
+012900     05  FILLER                    PIC X(01)   VALUE SPACE.
+013000     05  FILLER                    PIC X(20)   VALUE
+013100         'TOTAL SIGN-ONS READ'.
+013200     05  FILLER                    PIC X(03)   VALUE SPACES.
+013300     05  RL-TOTAL-COUNT            PIC ZZZ,ZZ9.
+013400 LINKAGE SECTION.
+013500*--------------------------------------------------------------*
+013600*    PARM PASSED ON THE EXEC STATEMENT - THE BUSINESS DATE     *
+013700*    (YYYYMMDD) THIS RUN IS REPORTING ON.  SEE JCL/HELRPT.JCL. *
+013800*--------------------------------------------------------------*
+013900 01  WS-PARM-AREA.
+014000     05  WS-PARM-LENGTH            PIC S9(04) COMP.
+014100     05  WS-PARM-RUN-DATE          PIC X(08).
+014200 PROCEDURE DIVISION USING WS-PARM-AREA.
+014300*****************************************************************
+014400*    0000-MAINLINE                                              *
+014500*****************************************************************
+014600 0000-MAINLINE.
+014700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014800     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+014900         UNTIL WS-EOF-SIGNON-LOG.
+015000     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT.
+015100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+015200 
+015300     STOP RUN.
+015400*****************************************************************
+015500*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ            *
+015600*****************************************************************
+015700 1000-INITIALIZE.
+015800     OPEN INPUT  SIGNON-LOG-FILE.
+015900     IF WS-SL-STATUS NOT = '00'
+016000         DISPLAY 'HELRPT - UNABLE TO OPEN SIGNON-LOG, STATUS='
+016100             WS-SL-STATUS
+016200         MOVE 16 TO RETURN-CODE
+016300         STOP RUN
+016400     END-IF.
+016500 
+016600     OPEN OUTPUT REPORT-FILE.
+016700     IF WS-RPT-STATUS NOT = '00'
+016800         DISPLAY 'HELRPT - UNABLE TO OPEN REPORT-FILE, STATUS='
+016900             WS-RPT-STATUS
+017000         MOVE 16 TO RETURN-CODE
+017100         STOP RUN
+017200     END-IF.
+017300 
+017400     IF WS-PARM-LENGTH >= 8
+017500         MOVE WS-PARM-RUN-DATE TO WS-RUN-DATE
+017600     ELSE
+017700         DISPLAY 'HELRPT - NO RUN-DATE PARM, USING TODAY''S DATE'
+017800         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+017900     END-IF.
+018000 
+018100     PERFORM 1100-READ-SIGNON-LOG THRU 1100-EXIT.
+018200 1000-EXIT.
+018300     EXIT.
+018400*****************************************************************
+018500*    1100-READ-SIGNON-LOG - READ THE NEXT AUDIT RECORD          *
+018600*****************************************************************
+018700 1100-READ-SIGNON-LOG.
+018800     READ SIGNON-LOG-FILE
+018900         AT END
+019000             SET WS-EOF-SIGNON-LOG TO TRUE
+019100     END-READ.
+019200 1100-EXIT.
+019300     EXIT.
+019400*****************************************************************
+019500*    2000-PROCESS-RECORDS - ACCUMULATE ONE SIGNON-LOG RECORD    *
+019600*****************************************************************
+019700 2000-PROCESS-RECORDS.
+019800     IF SL-SIGNON-DATE = WS-RUN-DATE
+019900         ADD 1 TO WS-RECORDS-READ
+020000         PERFORM 2100-ACCUM-HOUR-COUNT THRU 2100-EXIT
+020100         PERFORM 2200-ACCUM-TERM-COUNT THRU 2200-EXIT
+020200     ELSE
+020300         ADD 1 TO WS-RECORDS-SKIPPED
+020400     END-IF.
+020500     PERFORM 1100-READ-SIGNON-LOG THRU 1100-EXIT.
+020600 2000-EXIT.
+020700     EXIT.
+020800*****************************************************************
+020900*    2100-ACCUM-HOUR-COUNT - TALLY SIGN-ONS BY HOUR OF DAY      *
+021000*****************************************************************
+021100 2100-ACCUM-HOUR-COUNT.
+021200     COMPUTE WS-HOUR-IDX = (SL-SIGNON-TIME / 10000) + 1.
+021300     ADD 1 TO WS-HOUR-COUNT (WS-HOUR-IDX).
+021400 2100-EXIT.
+021500     EXIT.
+021600*****************************************************************
+021700*    2200-ACCUM-TERM-COUNT - TALLY SIGN-ONS BY TERMINAL ID      *
+021800*    WS-TERM-TABLE HOLDS ONLY 200 DISTINCT TERMINALS - A NEW    *
+021900*    TERMINAL ID SEEN AFTER THE TABLE IS FULL IS COUNTED ON     *
+022000*    WS-TERM-OVERFLOW INSTEAD OF BEING ADDED, SO THE TERMINAL   *
+022100*    TABLE NEVER SUBSCRIPTS PAST ITS OCCURS LIMIT.              *
+022200*****************************************************************
+022300 2200-ACCUM-TERM-COUNT.
+022400     PERFORM 2210-FIND-TERM THRU 2210-EXIT.
+022500 
+022600     IF WS-TERM-FOUND
+022700         ADD 1 TO WS-TERM-COUNT (WS-TERM-IDX)
+022800     ELSE
+022900         IF WS-TERM-ENTRIES < 200
+023000             PERFORM 2230-ADD-TERM-ENTRY THRU 2230-EXIT
+023100         ELSE
+023200             ADD 1 TO WS-TERM-OVERFLOW
+023300         END-IF
+023400     END-IF.
+023500 2200-EXIT.
+023600     EXIT.
+023700*****************************************************************
+023800*    2210-FIND-TERM - LINEAR SEARCH OF THE TERMINAL TABLE       *
+023900*****************************************************************
+024000 2210-FIND-TERM.
+024100     MOVE 'N' TO WS-TERM-FOUND-SW.
+024200     PERFORM 2220-SEARCH-TERM THRU 2220-EXIT
+024300         VARYING WS-TERM-IDX FROM 1 BY 1
+024400         UNTIL WS-TERM-IDX > WS-TERM-ENTRIES
+024500            OR WS-TERM-FOUND.
+024600 2210-EXIT.
+024700     EXIT.
+024800 
+024900 2220-SEARCH-TERM.
+025000     IF SL-TERMINAL-ID = WS-TERM-ID (WS-TERM-IDX)
+025100         SET WS-TERM-FOUND TO TRUE
+025200     END-IF.
+025300 2220-EXIT.
+025400     EXIT.
+025500*****************************************************************
+025600*    2230-ADD-TERM-ENTRY - OPEN A NEW SLOT IN THE TERMINAL      *
+025700*    TABLE FOR A TERMINAL ID NOT SEEN BEFORE THIS RUN.          *
+025800*****************************************************************
+025900 2230-ADD-TERM-ENTRY.
+026000     ADD 1 TO WS-TERM-ENTRIES.
+026100     MOVE SL-TERMINAL-ID TO WS-TERM-ID (WS-TERM-ENTRIES).
+026200     MOVE 1              TO WS-TERM-COUNT (WS-TERM-ENTRIES).
+026300 2230-EXIT.
+026400     EXIT.
+026500*****************************************************************
+026600*    8000-PRINT-REPORT - WRITE THE HOUR AND TERMINAL SUMMARIES  *
+026700*****************************************************************
+026800 8000-PRINT-REPORT.
+026900     MOVE WS-TITLE-LINE    TO RPT-RECORD.
+027000     WRITE RPT-RECORD.
+027100     MOVE WS-SUBTITLE-LINE TO RPT-RECORD.
+027200     WRITE RPT-RECORD.
+027300     MOVE WS-BLANK-LINE    TO RPT-RECORD.
+027400     WRITE RPT-RECORD.
+027500 
+027600     MOVE WS-HOUR-HEADING-1 TO RPT-RECORD.
+027700     WRITE RPT-RECORD.
+027800     MOVE WS-HOUR-HEADING-2 TO RPT-RECORD.
+027900     WRITE RPT-RECORD.
+028000 
+028100     PERFORM 8100-PRINT-HOUR-LINE THRU 8100-EXIT
+028200         VARYING WS-HOUR-IDX FROM 1 BY 1
+028300         UNTIL WS-HOUR-IDX > 24.
+028400 
+028500     MOVE WS-BLANK-LINE     TO RPT-RECORD.
+028600     WRITE RPT-RECORD.
+028700     MOVE WS-TERM-HEADING-1 TO RPT-RECORD.
+028800     WRITE RPT-RECORD.
+028900     MOVE WS-TERM-HEADING-2 TO RPT-RECORD.
+029000     WRITE RPT-RECORD.
+029100 
+029200     PERFORM 8200-PRINT-TERM-LINE THRU 8200-EXIT
+029300         VARYING WS-TERM-IDX FROM 1 BY 1
+029400         UNTIL WS-TERM-IDX > WS-TERM-ENTRIES.
+029500 
+029600     MOVE WS-BLANK-LINE   TO RPT-RECORD.
+029700     WRITE RPT-RECORD.
+029800     MOVE WS-RECORDS-READ TO RL-TOTAL-COUNT.
+029900     MOVE WS-TOTAL-LINE   TO RPT-RECORD.
+030000     WRITE RPT-RECORD.
+030100 8000-EXIT.
+030200     EXIT.
+030300*****************************************************************
+030400*    8100-PRINT-HOUR-LINE - ONE DETAIL LINE PER HOUR OF DAY     *
+030500*****************************************************************
+030600 8100-PRINT-HOUR-LINE.
+030700     COMPUTE RL-HOUR = WS-HOUR-IDX - 1.
+030800     MOVE WS-HOUR-COUNT (WS-HOUR-IDX) TO RL-HOUR-COUNT.
+030900     MOVE WS-HOUR-DETAIL-LINE         TO RPT-RECORD.
+031000     WRITE RPT-RECORD.
+031100 8100-EXIT.
+031200     EXIT.
+031300*****************************************************************
+031400*    8200-PRINT-TERM-LINE - ONE DETAIL LINE PER TERMINAL        *
+031500*****************************************************************
+031600 8200-PRINT-TERM-LINE.
+031700     MOVE WS-TERM-ID    (WS-TERM-IDX) TO RL-TERM-ID.
+031800     MOVE WS-TERM-COUNT (WS-TERM-IDX) TO RL-TERM-COUNT.
+031900     MOVE WS-TERM-DETAIL-LINE         TO RPT-RECORD.
+032000     WRITE RPT-RECORD.
+032100 8200-EXIT.
+032200     EXIT.
+032300*****************************************************************
+032400*    9000-TERMINATE - CLOSE FILES                               *
+032500*****************************************************************
+032600 9000-TERMINATE.
+032700     DISPLAY 'HELRPT - RUN DATE ' WS-RUN-DATE
+032800         ' RECORDS READ=' WS-RECORDS-READ
+032900         ' PRIOR-DAY RECORDS SKIPPED=' WS-RECORDS-SKIPPED.
+033000     IF WS-TERM-OVERFLOW > ZERO
+033100         DISPLAY 'HELRPT - TERMINAL TABLE FULL AT 200 ENTRIES - '
+033200             WS-TERM-OVERFLOW ' SIGN-ON(S) FROM OTHER TERMINALS '
+033300             'NOT COUNTED BY TERMINAL ID'
+033400     END-IF.
+033500     CLOSE SIGNON-LOG-FILE.
+033600     CLOSE REPORT-FILE.
+033700 9000-EXIT.
+033800     EXIT.
