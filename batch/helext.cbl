@@ -0,0 +1,187 @@
+000100*****************************************************************
+000200* PROGRAM-ID : HELEXT                                           *
+000300* PURPOSE    : NIGHTLY EXTRACT OF THE SIGNON-LOG AUDIT FILE TO  *
+000400*              A FIXED-LENGTH FLAT FILE (COPYBOOKS/MISEXTR) FOR *
+000500*              TRANSMISSION TO THE DOWNSTREAM MIS REPORTING     *
+000600*              FEED.  ONE OUTPUT RECORD PER SIGNON-LOG ENTRY,   *
+000700*              STRAIGHT-THROUGH, NO ACCUMULATION.                *
+000800*****************************************************************
+000900* MODIFICATION HISTORY
+001000*   DATE       INIT  DESCRIPTION
+001100*   2026-08-09 DLH   INITIAL VERSION.
+001200*   2026-08-09 DLH   EXTRACT NOW FILTERS THE SIGNON-LOG TO TODAY'S
+001300*                     SIGN-ONS ONLY, INSTEAD OF RE-EXTRACTING AND
+001400*                     RE-TRANSMITTING EVERY SIGN-ON EVER LOGGED ON
+001500*                     EVERY RUN.
+001600*   2026-08-09 DLH   RUN DATE IS NOW PASSED IN AS A PARM, SAME AS
+001700*                     HELRPT, SINCE THIS JOB ALSO RUNS AFTER MIDNIGHT
+001800*                     AND "TODAY" AT RUN TIME IS THE WRONG DATE TO
+001900*                     FILTER THE NIGHT'S SIGN-ONS BY.  FALLS BACK TO
+002000*                     ACCEPT FROM DATE ONLY IF NO PARM IS SUPPLIED.
+002100*                     ALSO SPLIT THE EXTRACT-RECORD WRITE OUT OF
+002200*                     2000-PROCESS-RECORDS INTO ITS OWN PARAGRAPH SO
+002300*                     THE DATE-FILTER IF COULD BE INDENTED TO SHOW
+002400*                     ITS NESTING, AS IS DONE THROUGHOUT THE SUITE.
+002500*****************************************************************
+002600  IDENTIFICATION DIVISION.
+002700  PROGRAM-ID.     HELEXT.
+002800  AUTHOR.         D L HARRIS.
+002900  INSTALLATION.   GSE UK.
+003000  DATE-WRITTEN.   2026-08-09.
+003100  DATE-COMPILED.
+003200  ENVIRONMENT DIVISION.
+003300  INPUT-OUTPUT SECTION.
+003400  FILE-CONTROL.
+003500      SELECT SIGNON-LOG-FILE  ASSIGN TO SIGNLOG
+003600          ORGANIZATION   IS INDEXED
+003700          ACCESS MODE    IS SEQUENTIAL
+003800          RECORD KEY     IS SL-KEY
+003900          FILE STATUS    IS WS-SL-STATUS.
+004000 
+004100      SELECT MIS-EXTRACT-FILE ASSIGN TO MISFEED
+004200          FILE STATUS    IS WS-ME-STATUS.
+004300  DATA DIVISION.
+004400  FILE SECTION.
+004500  FD  SIGNON-LOG-FILE
+004600      RECORDING MODE IS F.
+004700      COPY SIGNLOG.
+004800 
+004900  FD  MIS-EXTRACT-FILE
+005000      RECORDING MODE IS F.
+005100      COPY MISEXTR.
+005200  WORKING-STORAGE SECTION.
+005300*--------------------------------------------------------------*
+005400*    SWITCHES                                                  *
+005500*--------------------------------------------------------------*
+005600  01  WS-SWITCHES.
+005700      05  WS-EOF-SW                PIC X(01)   VALUE 'N'.
+005800          88  WS-EOF-SIGNON-LOG                VALUE 'Y'.
+005900*--------------------------------------------------------------*
+006000*    FILE STATUS / COUNTERS                                    *
+006100*--------------------------------------------------------------*
+006200  01  WS-FILE-STATUSES.
+006300      05  WS-SL-STATUS             PIC X(02)   VALUE SPACES.
+006400      05  WS-ME-STATUS             PIC X(02)   VALUE SPACES.
+006500  01  WS-COUNTERS.
+006600      05  WS-RECORDS-READ          PIC 9(07)   COMP VALUE ZERO.
+006700      05  WS-RECORDS-WRITTEN       PIC 9(07)   COMP VALUE ZERO.
+006800      05  WS-RECORDS-SKIPPED       PIC 9(07)   COMP VALUE ZERO.
+006900  01  WS-RUN-DATE                  PIC 9(08)   VALUE ZERO.
+007000  LINKAGE SECTION.
+007100*--------------------------------------------------------------*
+007200*    PARM PASSED ON THE EXEC STATEMENT - THE BUSINESS DATE     *
+007300*    (YYYYMMDD) THIS RUN IS EXTRACTING.  SEE JCL/HELEXT.JCL.   *
+007400*--------------------------------------------------------------*
+007500  01  WS-PARM-AREA.
+007600      05  WS-PARM-LENGTH            PIC S9(04) COMP.
+007700      05  WS-PARM-RUN-DATE          PIC X(08).
+007800  PROCEDURE DIVISION USING WS-PARM-AREA.
+007900*****************************************************************
+008000*    0000-MAINLINE                                              *
+008100*****************************************************************
+008200  0000-MAINLINE.
+008300      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008400      PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+008500          UNTIL WS-EOF-SIGNON-LOG.
+008600      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008700 
+008800      STOP RUN.
+008900*****************************************************************
+009000*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ            *
+009100*****************************************************************
+009200  1000-INITIALIZE.
+009300      OPEN INPUT  SIGNON-LOG-FILE.
+009400      IF WS-SL-STATUS NOT = '00'
+009500          DISPLAY 'HELEXT - UNABLE TO OPEN SIGNON-LOG, STATUS='
+009600              WS-SL-STATUS
+009700          MOVE 16 TO RETURN-CODE
+009800          STOP RUN
+009900      END-IF.
+010000 
+010100      OPEN OUTPUT MIS-EXTRACT-FILE.
+010200      IF WS-ME-STATUS NOT = '00'
+010300          DISPLAY 'HELEXT - CANNOT OPEN MIS-EXTRACT, STATUS='
+010400              WS-ME-STATUS
+010500          MOVE 16 TO RETURN-CODE
+010600          STOP RUN
+010700      END-IF.
+010800 
+010900      IF WS-PARM-LENGTH >= 8
+011000          MOVE WS-PARM-RUN-DATE TO WS-RUN-DATE
+011100      ELSE
+011200          DISPLAY 'HELEXT - NO RUN-DATE PARM, USING TODAY''S DATE'
+011300          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+011400      END-IF.
+011500 
+011600      PERFORM 1100-READ-SIGNON-LOG THRU 1100-EXIT.
+011700  1000-EXIT.
+011800      EXIT.
+011900*****************************************************************
+012000*    1100-READ-SIGNON-LOG - READ THE NEXT AUDIT RECORD          *
+012100*****************************************************************
+012200  1100-READ-SIGNON-LOG.
+012300      READ SIGNON-LOG-FILE
+012400          AT END
+012500              SET WS-EOF-SIGNON-LOG TO TRUE
+012600      END-READ.
+012700  1100-EXIT.
+012800      EXIT.
+012900*****************************************************************
+013000*    2000-PROCESS-RECORDS - MAP ONE SIGNON-LOG ENTRY TO THE     *
+013100*    AGREED MIS EXTRACT LAYOUT AND WRITE IT                     *
+013200*****************************************************************
+013300  2000-PROCESS-RECORDS.
+013400      IF SL-SIGNON-DATE = WS-RUN-DATE
+013500          ADD 1 TO WS-RECORDS-READ
+013600          PERFORM 2100-BUILD-EXTRACT-RECORD THRU 2100-EXIT
+013700          PERFORM 2150-WRITE-EXTRACT-RECORD THRU 2150-EXIT
+013800      ELSE
+013900          ADD 1 TO WS-RECORDS-SKIPPED
+014000      END-IF.
+014100 
+014200      PERFORM 1100-READ-SIGNON-LOG THRU 1100-EXIT.
+014300  2000-EXIT.
+014400      EXIT.
+014500*****************************************************************
+014600*    2100-BUILD-EXTRACT-RECORD - MOVE SIGNON-LOG FIELDS TO THE  *
+014700*    OUTGOING MIS RECORD LAYOUT                                 *
+014800*****************************************************************
+014900  2100-BUILD-EXTRACT-RECORD.
+015000      INITIALIZE ME-RECORD.
+015100      MOVE 'SO'               TO ME-RECORD-TYPE.
+015200      MOVE SL-TERMINAL-ID     TO ME-TERMINAL-ID.
+015300      MOVE SL-SIGNON-DATE     TO ME-SIGNON-DATE.
+015400      MOVE SL-SIGNON-TIME     TO ME-SIGNON-TIME.
+015500      MOVE SL-OPERATOR-ID     TO ME-OPERATOR-ID.
+015600      MOVE SL-TRANSACTION-ID  TO ME-TRANSACTION-ID.
+015700      MOVE SL-LANGUAGE-CD     TO ME-LANGUAGE-CD.
+015800  2100-EXIT.
+015900      EXIT.
+016000*****************************************************************
+016100*    2150-WRITE-EXTRACT-RECORD - WRITE THE MIS RECORD BUILT BY  *
+016200*    2100-BUILD-EXTRACT-RECORD                                  *
+016300*****************************************************************
+016400  2150-WRITE-EXTRACT-RECORD.
+016500      WRITE ME-RECORD.
+016600      IF WS-ME-STATUS = '00'
+016700          ADD 1 TO WS-RECORDS-WRITTEN
+016800      ELSE
+016900          DISPLAY 'HELEXT - WRITE FAILED ON MIS-EXTRACT, STATUS='
+017000              WS-ME-STATUS
+017100          MOVE 16 TO RETURN-CODE
+017200          STOP RUN
+017300      END-IF.
+017400  2150-EXIT.
+017500      EXIT.
+017600*****************************************************************
+017700*    9000-TERMINATE - CLOSE FILES AND REPORT COUNTS             *
+017800*****************************************************************
+017900  9000-TERMINATE.
+018000      CLOSE SIGNON-LOG-FILE.
+018100      CLOSE MIS-EXTRACT-FILE.
+018200      DISPLAY 'HELEXT - RUN DATE          = ' WS-RUN-DATE.
+018300      DISPLAY 'HELEXT - RECORDS READ      = ' WS-RECORDS-READ.
+018400      DISPLAY 'HELEXT - RECORDS WRITTEN   = ' WS-RECORDS-WRITTEN.
+018500      DISPLAY 'HELEXT - PRIOR-DAY SKIPPED = ' WS-RECORDS-SKIPPED.
+018600  9000-EXIT.
+018700      EXIT.
