@@ -1,13 +1,500 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID.     HELLO.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 MSG  PIC X(16) VALUE "GSE UK!".
-        LINKAGE SECTION.
-        PROCEDURE DIVISION.
-            DISPLAY "Hello and welcome to...".
-            EXEC CICS SEND TEXT FROM (MSG)
-                 END-EXEC
-            EXEC CICS RETURN
-                 END-EXEC.
+000100*****************************************************************
+000200* PROGRAM-ID : HELLO                                            *
+000300* PURPOSE    : CICS MAIN-MENU / GREETING TRANSACTION FOR THE    *
+000400*              GSE UK DEMONSTRATION SUITE.  SENDS MAPSET        *
+000500*              HELLMAP (MAP HELLMN1), ACCEPTS AN OPERATOR       *
+000600*              MENU CHOICE AND XCTLS TO THE CHOSEN TRANSACTION. *
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900*   DATE       INIT  DESCRIPTION
+001000*   2026-08-09 DLH   REPLACED FIXED SEND TEXT WITH A MAPPED
+001100*                     MAIN-MENU SCREEN (HELLMAP/HELLMN1) THAT
+001200*                     XCTLS BASED ON THE OPERATOR'S MENU CHOICE.
+001300*   2026-08-09 DLH   ADDED OPERATOR SIGN-ON CAPTURE/VALIDATION
+001400*                     AND A SIGNON-LOG AUDIT RECORD PER SIGN-ON.
+001500*   2026-08-09 DLH   ADDED CUSTOMER-MASTER LOOKUP - GREET/BALANCE
+001600*                     NOW COME FROM THE KEYED-IN CUSTOMER ID.
+001700*   2026-08-09 DLH   ADDED AID/OPTION VALIDATION WITH AN ERROR
+001800*                     LINE FOR BAD PF KEYS AND BAD MENU OPTIONS.
+001900*   2026-08-09 DLH   SCREEN HEADER NOW BUILT VIA COPY SCRNHDR,
+002000*                     THE COMMON HEADER AREA SHARED ACROSS THE
+002100*                     ONLINE SUITE, IN PLACE OF LOCAL WS FIELDS.
+002200*   2026-08-09 DLH   ADDED HANDLE ABEND/HANDLE CONDITION(ERROR)
+002300*                     ERROR TRAPPING - LOGS TO ERRLOG AND SHOWS
+002400*                     A CLEAN MESSAGE INSTEAD OF AN ABEND SCREEN.
+002500*   2026-08-09 DLH   DEFAULT GREETING NOW COMES FROM THE
+002600*                     MESSAGE-CONTROL FILE (MAINTAINED ONLINE BY
+002700*                     HELLOMNT) WHEN NO CUSTOMER HAS BEEN LOOKED
+002800*                     UP YET.  COMMAREA LAYOUT MOVED TO COPY
+002900*                     HELCOMM SO HELLOMNT CAN SHARE IT.
+003000*   2026-08-09 DLH   LANGUAGE CODE CAPTURED AT SIGN-ON (DEFAULT
+003100*                     ENGLISH) NOW SELECTS WHICH LANGUAGE
+003200*                     VARIANT OF THE GREETING IS READ FROM THE
+003300*                     MESSAGE-CONTROL FILE.
+003400*   2026-08-09 DLH   OPTION 1 NO LONGER XCTLS TO A NON-EXISTENT
+003500*                     CUSTOMER-ENQUIRY PROGRAM - THE LOOKUP ALREADY
+003600*                     HAPPENS INLINE OFF THE CUSTOMER ID FIELD, SO
+003700*                     IT JUST REDISPLAYS THE MENU.  WIRED UP PF1
+003800*                     (ALREADY ADVERTISED ON THE FOOTER) TO A SHORT
+003900*                     HELP LINE.  SIGNON-LOG WRITE NOW CHECKS RESP
+004000*                     INSTEAD OF LETTING AN UNEXPECTED CONDITION
+004100*                     FALL INTO THE GENERIC ABEND HANDLER.
+004200*   2026-08-09 DLH   COMMAREA FIELDS ARE NO LONGER TOUCHED UNTIL
+004300*                     EIBCALEN HAS CONFIRMED ONE EXISTS - THE OLD
+004400*                     EIBCALEN=0 LOGIC READ AND WROTE DFHCOMMAREA
+004500*                     WITH NO BACKING STORAGE.  DISPATCH NOW ALSO
+004600*                     CHECKS CA-LAST-TRANID RATHER THAN JUST
+004700*                     EIBCALEN, SO ARRIVING VIA XCTL FROM HELLOMNT
+004800*                     SENDS OUR OWN MAP INSTEAD OF RECEIVING AGAINST
+004900*                     A SCREEN HELLOMNT LEFT ON THE TERMINAL.
+005000*   2026-08-09 DLH   SIGN-OFF (PF3 AND MENU OPTION 3) NOW RETURNS
+005100*                     TRANSID CESF INSTEAD OF XCTLING TO IT - CESF
+005200*                     IS THE SIGN-OFF TRANSACTION, NOT A PROGRAM,
+005300*                     AND THE OLD XCTL ABENDED PGMIDERR.  MENU
+005400*                     OPTION PROCESSING ALSO NO LONGER XCTLS AWAY
+005500*                     WHILE A SCREEN MESSAGE IS PENDING - THE MENU
+005600*                     IS REDISPLAYED WITH THE MESSAGE INSTEAD.
+005700*****************************************************************
+005800 IDENTIFICATION DIVISION.
+005900 PROGRAM-ID.     HELLO.
+006000 AUTHOR.         D L HARRIS.
+006100 INSTALLATION.   GSE UK.
+006200 DATE-WRITTEN.   2026-08-09.
+006300 DATE-COMPILED.
+006400 ENVIRONMENT DIVISION.
+006500 DATA DIVISION.
+006600 WORKING-STORAGE SECTION.
+006700*--------------------------------------------------------------*
+006800*    CICS MAPSET / ATTENTION-IDENTIFIER COPYBOOKS              *
+006900*--------------------------------------------------------------*
+007000     COPY HELLMAP.
+007100     COPY DFHAID.
+007200     COPY SIGNLOG.
+007300     COPY CUSTMAST.
+007400     COPY SCRNHDR.
+007500     COPY ERRLOG.
+007600     COPY MSGCTL.
+007700*--------------------------------------------------------------*
+007800*    SWITCHES                                                  *
+007900*--------------------------------------------------------------*
+008000 01  WS-SWITCHES.
+008100     05  WS-FIRST-TIME-SW      PIC X(01)   VALUE 'Y'.
+008200         88  WS-FIRST-TIME                 VALUE 'Y'.
+008300         88  WS-NOT-FIRST-TIME              VALUE 'N'.
+008400     05  WS-VALID-SIGNON-SW    PIC X(01)   VALUE 'N'.
+008500         88  WS-VALID-SIGNON                VALUE 'Y'.
+008600         88  WS-INVALID-SIGNON               VALUE 'N'.
+008700     05  WS-COMMAREA-VALID-SW  PIC X(01)   VALUE 'N'.
+008800         88  WS-COMMAREA-VALID              VALUE 'Y'.
+008900         88  WS-COMMAREA-INVALID             VALUE 'N'.
+009000*--------------------------------------------------------------*
+009100*    WORK AREAS                                                *
+009200*--------------------------------------------------------------*
+009300 01  WS-WORK-AREAS.
+009400     05  WS-TRANID              PIC X(04)   VALUE 'HELO'.
+009500     05  WS-MAPSET               PIC X(08)   VALUE 'HELLMAP'.
+009600     05  WS-MAPNAME              PIC X(08)   VALUE 'HELLMN1'.
+009700     05  WS-OPTION                PIC X(02).
+009800     05  WS-GREETING-MSG-ID       PIC X(08)   VALUE 'GREETING'.
+009900     05  WS-LOG-DATE               PIC 9(08).
+010000     05  WS-LOG-TIME               PIC 9(06).
+010100 01  WS-SCREEN-MSG                 PIC X(76)   VALUE SPACES.
+010200 01  WS-MESSAGES.
+010300     05  MSG-INVALID-OPID          PIC X(76)   VALUE
+010400         'OPERATOR ID MUST BE ENTERED - PLEASE RE-ENTER'.
+010500     05  MSG-CUST-NOT-FOUND        PIC X(76)   VALUE
+010600         'CUSTOMER ID NOT FOUND - PLEASE RE-ENTER'.
+010700     05  MSG-INVALID-KEY           PIC X(76)   VALUE
+010800         'INVALID KEY - PLEASE RE-ENTER'.
+010900     05  MSG-INVALID-OPTION        PIC X(76)   VALUE
+011000         'INVALID OPTION - ENTER 1, 2 OR 3'.
+011100     05  MSG-HELP-TEXT             PIC X(76)   VALUE
+011200         'ENTER OPID, OPTIONAL CUSTID, THEN OPTION 1-3, ENTER'.
+011300     05  MSG-SIGNON-LOG-FAILED     PIC X(76)   VALUE
+011400         'SIGN-ON NOT LOGGED - CONTINUING, NOTIFY SUPPORT'.
+011500 01  WS-RESP                       PIC S9(08)  COMP.
+011600 01  WS-BALANCE-EDIT               PIC -(10)9.99.
+011700 01  WS-ABEND-AREA.
+011800     05  WS-ABEND-CODE             PIC X(04)   VALUE SPACES.
+011900     05  WS-ABEND-DATE             PIC 9(08).
+012000     05  WS-ABEND-TIME             PIC 9(06).
+012100     05  WS-ABEND-MSG              PIC X(76)   VALUE SPACES.
+012200*--------------------------------------------------------------*
+012300*    WS-INIT-COMMAREA - SAME LAYOUT AS THE LINKAGE SECTION'S    *
+012400*    DFHCOMMAREA (COPY HELCOMM BELOW).  USED TO ESTABLISH THE   *
+012500*    FIRST OUTBOUND COMMAREA WHEN EIBCALEN = 0 - AT THAT POINT  *
+012600*    DFHCOMMAREA ITSELF HAS NO BACKING STORAGE AND MUST NOT BE  *
+012700*    READ OR WRITTEN.                                           *
+012800*--------------------------------------------------------------*
+012900 01  WS-INIT-COMMAREA.
+013000     05  CI-SIGNED-ON-SW       PIC X(01)     VALUE 'N'.
+013100     05  CI-OPERATOR-ID        PIC X(08)     VALUE SPACES.
+013200     05  CI-LANGUAGE-CD        PIC X(01)     VALUE SPACES.
+013300     05  CI-CUSTOMER-ID        PIC X(06)     VALUE SPACES.
+013400     05  CI-CUST-NAME          PIC X(30)     VALUE SPACES.
+013500     05  CI-CUST-BALANCE       PIC S9(09)V99 COMP-3 VALUE ZERO.
+013600     05  CI-LAST-TRANID        PIC X(04)     VALUE SPACES.
+013700 LINKAGE SECTION.
+013800*--------------------------------------------------------------*
+013900*    COMMAREA - CARRIES SIGN-ON STATE ACROSS PSEUDO-CONVERSA-   *
+014000*    TIONAL RETURNS, AND FORWARD TO THE TRANSACTIONS WE XCTL TO.*
+014100*--------------------------------------------------------------*
+014200     COPY HELCOMM.
+014300 PROCEDURE DIVISION.
+014400*****************************************************************
+014500*    0000-MAINLINE - FIRST-TIME VS. RE-ENTRY DISPATCH           *
+014600*****************************************************************
+014700 0000-MAINLINE.
+014800     EXEC CICS HANDLE ABEND
+014900         LABEL (9000-ABEND-HANDLER)
+015000     END-EXEC.
+015100     EXEC CICS HANDLE CONDITION
+015200         ERROR (9000-ABEND-HANDLER)
+015300     END-EXEC.
+015400     IF EIBCALEN = 0
+015500         PERFORM 1000-SEND-MENU THRU 1000-EXIT
+015600         MOVE WS-TRANID TO CI-LAST-TRANID
+015700         EXEC CICS RETURN
+015800             TRANSID  (WS-TRANID)
+015900             COMMAREA (WS-INIT-COMMAREA)
+016000             LENGTH   (LENGTH OF WS-INIT-COMMAREA)
+016100         END-EXEC
+016200     ELSE
+016300         SET WS-COMMAREA-VALID TO TRUE
+016400         IF CA-LAST-TRANID = WS-TRANID
+016500             PERFORM 2000-RECEIVE-MENU THRU 2000-EXIT
+016600         ELSE
+016700             PERFORM 1000-SEND-MENU THRU 1000-EXIT
+016800         END-IF
+016900         MOVE WS-TRANID TO CA-LAST-TRANID
+017000         EXEC CICS RETURN
+017100             TRANSID  (WS-TRANID)
+017200             COMMAREA (DFHCOMMAREA)
+017300             LENGTH   (LENGTH OF DFHCOMMAREA)
+017400         END-EXEC
+017500     END-IF.
+017600*****************************************************************
+017700*    1000-SEND-MENU - BUILD AND SEND THE MAIN-MENU SCREEN       *
+017800*****************************************************************
+017900 1000-SEND-MENU.
+018000     MOVE LOW-VALUES TO HELLMN1O.
+018100     PERFORM 1050-BUILD-SCREEN-HEADER THRU 1050-EXIT.
+018200     PERFORM 1100-BUILD-HEADER THRU 1100-EXIT.
+018300     PERFORM 1150-BUILD-CUSTOMER-DISPLAY THRU 1150-EXIT.
+018400     MOVE WS-SCREEN-MSG TO MSGLINO.
+018500     MOVE SPACES TO WS-SCREEN-MSG.
+018600 
+018700     EXEC CICS SEND MAP (WS-MAPNAME)
+018800         MAPSET  (WS-MAPSET)
+018900         FROM    (HELLMN1O)
+019000         ERASE
+019100     END-EXEC.
+019200 1000-EXIT.
+019300     EXIT.
+019400*****************************************************************
+019500*    1100-BUILD-HEADER - POPULATE THE SCREEN HEADER LINE        *
+019600*****************************************************************
+019700 1100-BUILD-HEADER.
+019800     MOVE SH-DATE            TO HDRDATEO.
+019900     MOVE SH-TIME            TO HDRTIMEO.
+020000     MOVE SH-TRANSACTION-ID  TO HDRTRANO.
+020100     MOVE SH-OPERATOR-ID     TO HDROPIDO.
+020200     MOVE SH-PAGE-TEXT       TO HDRPAGEO.
+020300 1100-EXIT.
+020400     EXIT.
+020500*****************************************************************
+020600*    1050-BUILD-SCREEN-HEADER - REFRESH THE COMMON HEADER AREA  *
+020700*    (COPY SCRNHDR) - SHARED BY EVERY TRANSACTION IN THE SUITE. *
+020800*****************************************************************
+020900 1050-BUILD-SCREEN-HEADER.
+021000     EXEC CICS ASKTIME
+021100         ABSTIME (SH-ABS-TIME)
+021200     END-EXEC.
+021300     EXEC CICS FORMATTIME
+021400         ABSTIME (SH-ABS-TIME)
+021500         MMDDYY  (SH-DATE)
+021600         TIME    (SH-TIME)
+021700     END-EXEC.
+021800     MOVE WS-TRANID          TO SH-TRANSACTION-ID.
+021900     IF WS-COMMAREA-VALID
+022000         IF CA-SIGNED-ON
+022100             MOVE CA-OPERATOR-ID TO SH-OPERATOR-ID
+022200         ELSE
+022300             MOVE EIBTRMID       TO SH-OPERATOR-ID
+022400         END-IF
+022500     ELSE
+022600         MOVE EIBTRMID       TO SH-OPERATOR-ID
+022700     END-IF.
+022800     MOVE SH-PAGE-NUMBER  TO SH-PAGE-NO-EDIT.
+022900     STRING 'PAGE ' SH-PAGE-NO-EDIT
+023000         DELIMITED BY SIZE INTO SH-PAGE-TEXT
+023100     END-STRING.
+023200 1050-EXIT.
+023300     EXIT.
+023400*****************************************************************
+023500*    1150-BUILD-CUSTOMER-DISPLAY - REDISPLAY THE LAST LOOKUP    *
+023600*****************************************************************
+023700 1150-BUILD-CUSTOMER-DISPLAY.
+023800     IF WS-COMMAREA-VALID
+023900         IF CA-CUSTOMER-ID NOT = SPACES
+024000             MOVE CA-CUSTOMER-ID  TO CUSTIDO
+024100             MOVE CA-CUST-NAME    TO GREETO
+024200             MOVE CA-CUST-BALANCE TO WS-BALANCE-EDIT
+024300             MOVE WS-BALANCE-EDIT TO BALANCEO
+024400         ELSE
+024500             PERFORM 1160-BUILD-DEFAULT-GREETING THRU 1160-EXIT
+024600         END-IF
+024700     ELSE
+024800         PERFORM 1160-BUILD-DEFAULT-GREETING THRU 1160-EXIT
+024900     END-IF.
+025000 1150-EXIT.
+025100     EXIT.
+025200*****************************************************************
+025300*    1160-BUILD-DEFAULT-GREETING - LOOK UP THE OPERATOR-        *
+025400*    MAINTAINABLE WELCOME MESSAGE (MESSAGE-CONTROL FILE) WHEN   *
+025500*    NO CUSTOMER HAS BEEN LOOKED UP YET                         *
+025600*****************************************************************
+025700 1160-BUILD-DEFAULT-GREETING.
+025800     MOVE WS-GREETING-MSG-ID TO MC-MSG-ID.
+025900     IF WS-COMMAREA-VALID
+026000         IF CA-LANGUAGE-CD = SPACES OR LOW-VALUES
+026100             MOVE 'E' TO MC-LANGUAGE-CD
+026200         ELSE
+026300             MOVE CA-LANGUAGE-CD TO MC-LANGUAGE-CD
+026400         END-IF
+026500     ELSE
+026600         MOVE 'E' TO MC-LANGUAGE-CD
+026700     END-IF.
+026800     EXEC CICS READ FILE ('MSGCTL')
+026900         INTO   (MC-RECORD)
+027000         RIDFLD (MC-KEY)
+027100         RESP   (WS-RESP)
+027200     END-EXEC.
+027300     IF WS-RESP = DFHRESP(NORMAL)
+027400         MOVE MC-MSG-TEXT TO GREETO
+027500     END-IF.
+027600 1160-EXIT.
+027700     EXIT.
+027800*****************************************************************
+027900*    2000-RECEIVE-MENU - READ THE OPERATOR'S CHOICE AND ROUTE   *
+028000*****************************************************************
+028100 2000-RECEIVE-MENU.
+028200     EXEC CICS RECEIVE MAP (WS-MAPNAME)
+028300         MAPSET (WS-MAPSET)
+028400         INTO   (HELLMN1I)
+028500     END-EXEC.
+028600 
+028700     IF EIBAID = DFHPF3
+028800         EXEC CICS RETURN TRANSID ('CESF')
+028900         END-EXEC
+029000         GO TO 2000-EXIT
+029100     END-IF.
+029200 
+029300     IF EIBAID = DFHPF1
+029400         MOVE MSG-HELP-TEXT TO WS-SCREEN-MSG
+029500         PERFORM 1000-SEND-MENU THRU 1000-EXIT
+029600         GO TO 2000-EXIT
+029700     END-IF.
+029800 
+029900     IF CA-NOT-SIGNED-ON
+030000         PERFORM 2050-VALIDATE-SIGNON THRU 2050-EXIT
+030100         IF WS-INVALID-SIGNON
+030200             MOVE MSG-INVALID-OPID TO WS-SCREEN-MSG
+030300             PERFORM 1000-SEND-MENU THRU 1000-EXIT
+030400             GO TO 2000-EXIT
+030500         END-IF
+030600         PERFORM 1200-WRITE-SIGNON-LOG THRU 1200-EXIT
+030700         SET CA-SIGNED-ON TO TRUE
+030800     END-IF.
+030900 
+031000     IF EIBAID = DFHENTER
+031100        AND (CUSTIDI OF HELLMN1I NOT = SPACES)
+031200        AND (CUSTIDI OF HELLMN1I NOT = LOW-VALUES)
+031300         PERFORM 2300-LOOKUP-CUSTOMER THRU 2300-EXIT
+031400     END-IF.
+031500 
+031600     EVALUATE TRUE
+031700         WHEN EIBAID = DFHENTER
+031800             PERFORM 2100-PROCESS-OPTION THRU 2100-EXIT
+031900         WHEN OTHER
+032000             MOVE MSG-INVALID-KEY TO WS-SCREEN-MSG
+032100             PERFORM 1000-SEND-MENU THRU 1000-EXIT
+032200     END-EVALUATE.
+032300 2000-EXIT.
+032400     EXIT.
+032500*****************************************************************
+032600*    2050-VALIDATE-SIGNON - CHECK THE OPERATOR-ID FIELD         *
+032700*****************************************************************
+032800 2050-VALIDATE-SIGNON.
+032900     IF OPIDI OF HELLMN1I = SPACES OR LOW-VALUES
+033000         MOVE 'N' TO WS-VALID-SIGNON-SW
+033100     ELSE
+033200         MOVE 'Y' TO WS-VALID-SIGNON-SW
+033300         MOVE OPIDI  OF HELLMN1I TO CA-OPERATOR-ID
+033400         PERFORM 2060-SET-LANGUAGE THRU 2060-EXIT
+033500     END-IF.
+033600 2050-EXIT.
+033700     EXIT.
+033800*****************************************************************
+033900*    2060-SET-LANGUAGE - NORMALISE THE LANGUAGE CODE ENTERED AT  *
+034000*    SIGN-ON.  DEFAULTS TO ENGLISH WHEN BLANK OR NOT RECOGNISED. *
+034100*****************************************************************
+034200 2060-SET-LANGUAGE.
+034300     EVALUATE LANGCDI OF HELLMN1I
+034400         WHEN 'E'
+034500         WHEN 'W'
+034600             MOVE LANGCDI OF HELLMN1I TO CA-LANGUAGE-CD
+034700         WHEN OTHER
+034800             MOVE 'E' TO CA-LANGUAGE-CD
+034900     END-EVALUATE.
+035000 2060-EXIT.
+035100     EXIT.
+035200*****************************************************************
+035300*    2300-LOOKUP-CUSTOMER - READ CUSTOMER-MASTER FOR THE SCREEN *
+035400*****************************************************************
+035500 2300-LOOKUP-CUSTOMER.
+035600     MOVE CUSTIDI OF HELLMN1I TO CM-CUSTOMER-ID.
+035700 
+035800     EXEC CICS READ FILE ('CUSTMAST')
+035900         INTO   (CM-RECORD)
+036000         RIDFLD (CM-CUSTOMER-ID)
+036100         RESP   (WS-RESP)
+036200     END-EXEC.
+036300 
+036400     IF WS-RESP = DFHRESP(NORMAL)
+036500         MOVE CM-CUSTOMER-ID   TO CA-CUSTOMER-ID
+036600         MOVE CM-CUSTOMER-NAME TO CA-CUST-NAME
+036700         MOVE CM-BALANCE       TO CA-CUST-BALANCE
+036800     ELSE
+036900         MOVE SPACES           TO CA-CUSTOMER-ID
+037000         MOVE SPACES           TO CA-CUST-NAME
+037100         MOVE ZERO             TO CA-CUST-BALANCE
+037200         MOVE MSG-CUST-NOT-FOUND TO WS-SCREEN-MSG
+037300     END-IF.
+037400 2300-EXIT.
+037500     EXIT.
+037600*****************************************************************
+037700*    1200-WRITE-SIGNON-LOG - AUDIT THE OPERATOR SIGN-ON         *
+037800*****************************************************************
+037900 1200-WRITE-SIGNON-LOG.
+038000     EXEC CICS ASKTIME
+038100         ABSTIME (SH-ABS-TIME)
+038200     END-EXEC.
+038300     EXEC CICS FORMATTIME
+038400         ABSTIME  (SH-ABS-TIME)
+038500         YYYYMMDD (WS-LOG-DATE)
+038600         TIME     (WS-LOG-TIME)
+038700     END-EXEC.
+038800 
+038900     INITIALIZE SL-RECORD.
+039000     MOVE EIBTRMID           TO SL-TERMINAL-ID.
+039100     MOVE WS-LOG-DATE        TO SL-SIGNON-DATE.
+039200     MOVE WS-LOG-TIME        TO SL-SIGNON-TIME.
+039300     MOVE CA-OPERATOR-ID     TO SL-OPERATOR-ID.
+039400     MOVE WS-TRANID          TO SL-TRANSACTION-ID.
+039500     MOVE CA-LANGUAGE-CD     TO SL-LANGUAGE-CD.
+039600 
+039700     EXEC CICS WRITE FILE ('SIGNLOG')
+039800         FROM   (SL-RECORD)
+039900         RIDFLD (SL-KEY)
+040000         RESP   (WS-RESP)
+040100     END-EXEC.
+040200 
+040300     IF WS-RESP NOT = DFHRESP(NORMAL)
+040400        AND WS-RESP NOT = DFHRESP(DUPREC)
+040500         MOVE MSG-SIGNON-LOG-FAILED TO WS-SCREEN-MSG
+040600     END-IF.
+040700 1200-EXIT.
+040800     EXIT.
+040900*****************************************************************
+041000*    2100-PROCESS-OPTION - XCTL TO THE CHOSEN TRANSACTION.      *
+041100*    OPTION 1 (CUSTOMER ENQUIRY) HAS NO TRANSACTION OF ITS OWN  *
+041200*    - THE LOOKUP ALREADY HAPPENS INLINE OFF THE CUSTOMER ID    *
+041300*    FIELD, SO IT JUST REDISPLAYS THE MENU LIKE A BLANK OPTION. *
+041400*    A MESSAGE SET EARLIER THIS PSEUDOCONVERSATION (E.G. A BAD  *
+041500*    CUSTID OR A SIGN-ON LOG FAILURE) MUST BE SHOWN TO THE      *
+041600*    OPERATOR BEFORE THE TASK MOVES ON, SO OPTIONS 2 AND 3 ARE  *
+041700*    HELD BACK AND THE MENU IS REDISPLAYED WHENEVER ONE IS      *
+041800*    PENDING.                                                    *
+041900*****************************************************************
+042000 2100-PROCESS-OPTION.
+042100     MOVE OPTIONI OF HELLMN1I TO WS-OPTION.
+042200 
+042300     IF WS-SCREEN-MSG NOT = SPACES
+042400         PERFORM 1000-SEND-MENU THRU 1000-EXIT
+042500         GO TO 2100-EXIT
+042600     END-IF.
+042700 
+042800     EVALUATE WS-OPTION
+042900         WHEN '2'
+043000             EXEC CICS XCTL PROGRAM  ('HELLOMNT')
+043100                 COMMAREA (DFHCOMMAREA)
+043200                 LENGTH   (LENGTH OF DFHCOMMAREA)
+043300             END-EXEC
+043400         WHEN '3'
+043500             EXEC CICS RETURN TRANSID ('CESF')
+043600             END-EXEC
+043700         WHEN '1'
+043800         WHEN SPACES
+043900             PERFORM 1000-SEND-MENU THRU 1000-EXIT
+044000         WHEN OTHER
+044100             MOVE MSG-INVALID-OPTION TO WS-SCREEN-MSG
+044200             PERFORM 1000-SEND-MENU THRU 1000-EXIT
+044300     END-EVALUATE.
+044400 2100-EXIT.
+044500     EXIT.
+044600*****************************************************************
+044700*    9000-ABEND-HANDLER - CAUGHT BY HANDLE ABEND/HANDLE         *
+044800*    CONDITION(ERROR).  LOGS THE FAILURE TO THE ERROR LOG FILE  *
+044900*    AND PUTS A CLEAN MESSAGE ON THE SCREEN INSTEAD OF LETTING  *
+045000*    THE OPERATOR SEE A RAW CICS ABEND SCREEN.                  *
+045100*****************************************************************
+045200 9000-ABEND-HANDLER.
+045300     EXEC CICS ASSIGN
+045400         ABCODE (WS-ABEND-CODE)
+045500     END-EXEC.
+045600 
+045700     EXEC CICS ASKTIME
+045800         ABSTIME (SH-ABS-TIME)
+045900     END-EXEC.
+046000     EXEC CICS FORMATTIME
+046100         ABSTIME  (SH-ABS-TIME)
+046200         YYYYMMDD (WS-ABEND-DATE)
+046300         TIME     (WS-ABEND-TIME)
+046400     END-EXEC.
+046500 
+046600     INITIALIZE EL-RECORD.
+046700     MOVE EIBTRMID           TO EL-TERMINAL-ID.
+046800     MOVE WS-ABEND-DATE      TO EL-ERROR-DATE.
+046900     MOVE WS-ABEND-TIME      TO EL-ERROR-TIME.
+047000     MOVE WS-TRANID          TO EL-TRANSACTION-ID.
+047100     MOVE 'HELLO'            TO EL-PROGRAM-ID.
+047200     IF WS-COMMAREA-VALID
+047300         MOVE CA-OPERATOR-ID TO EL-OPERATOR-ID
+047400     ELSE
+047500         MOVE SPACES         TO EL-OPERATOR-ID
+047600     END-IF.
+047700     MOVE WS-ABEND-CODE      TO EL-ABEND-CODE.
+047800 
+047900     EXEC CICS WRITE FILE ('ERRLOG')
+048000         FROM   (EL-RECORD)
+048100         RIDFLD (EL-KEY)
+048200         RESP   (WS-RESP)
+048300     END-EXEC.
+048400 
+048500     MOVE SPACES TO WS-ABEND-MSG.
+048600     STRING 'SYSTEM ERROR - PLEASE NOTIFY YOUR SUPERVISOR.'
+048700            ' REF: ' WS-ABEND-CODE
+048800         DELIMITED BY SIZE INTO WS-ABEND-MSG
+048900     END-STRING.
+049000 
+049100     EXEC CICS SEND TEXT
+049200         FROM   (WS-ABEND-MSG)
+049300         LENGTH (LENGTH OF WS-ABEND-MSG)
+049400         ERASE
+049500     END-EXEC.
+049600 
+049700     EXEC CICS RETURN
+049800     END-EXEC.
+049900 9000-EXIT.
+050000     EXIT.
