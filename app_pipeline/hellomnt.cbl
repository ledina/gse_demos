@@ -0,0 +1,382 @@
+000100*****************************************************************
+000200* PROGRAM-ID : HELLOMNT                                         *
+000300* PURPOSE    : CICS MAINTENANCE TRANSACTION FOR THE GSE UK      *
+000400*              DEMONSTRATION SUITE.  LETS AN OPERATOR VIEW AND  *
+000500*              CHANGE THE TEXT HELD ON THE MESSAGE-CONTROL FILE *
+000600*              (E.G. HELLO'S DEFAULT WELCOME GREETING) WITHOUT  *
+000700*              A RECOMPILE.  XCTL'D TO FROM HELLO'S MAIN MENU.  *
+000800*****************************************************************
+000900* MODIFICATION HISTORY
+001000*   DATE       INIT  DESCRIPTION
+001100*   2026-08-09 DLH   INITIAL VERSION.
+001200*   2026-08-09 DLH   ADDED A LANGUAGE-CODE FIELD SO THE ENGLISH
+001300*                     AND WELSH VARIANTS OF A MESSAGE CAN BE
+001400*                     MAINTAINED SEPARATELY.
+001500*   2026-08-09 DLH   ADDED THE SAME HANDLE ABEND/HANDLE
+001600*                     CONDITION(ERROR) TRAPPING HELLO HAS, LOGGING
+001700*                     TO ERRLOG, SO EVERY ONLINE TRANSACTION IN THE
+001800*                     SUITE IS COVERED AS THAT FILE'S HEADER SAYS.
+001900*   2026-08-09 DLH   COMMAREA FIELDS ARE NO LONGER TOUCHED UNTIL
+002000*                     EIBCALEN HAS CONFIRMED ONE EXISTS - THE OLD
+002100*                     EIBCALEN=0 LOGIC READ DFHCOMMAREA WITH NO
+002200*                     BACKING STORAGE.  DISPATCH NOW ALSO CHECKS
+002300*                     CA-LAST-TRANID RATHER THAN JUST EIBCALEN, SO
+002400*                     ARRIVING VIA XCTL FROM HELLO SENDS OUR OWN MAP
+002500*                     INSTEAD OF RECEIVING AGAINST THE MENU SCREEN
+002600*                     HELLO LEFT ON THE TERMINAL.  MESSAGE-CONTROL
+002700*                     WRITE NOW CHECKS RESP FOR ANYTHING OTHER THAN
+002800*                     NORMAL/DUPREC INSTEAD OF ASSUMING SUCCESS.
+002900*   2026-08-09 DLH   2200-SAVE-MESSAGE NOW REFUSES TO WRITE MSGCTL
+003000*                     UNLESS THE COMMAREA SHOWS THE OPERATOR IS
+003100*                     SIGNED ON - PREVIOUSLY A TERMINAL COULD START
+003200*                     HELM DIRECTLY, WITH NO SIGN-ON AT ALL, AND
+003300*                     STILL CHANGE THE GREETING TEXT.
+003400*****************************************************************
+003500  IDENTIFICATION DIVISION.
+003600  PROGRAM-ID.     HELLOMNT.
+003700  AUTHOR.         D L HARRIS.
+003800  INSTALLATION.   GSE UK.
+003900  DATE-WRITTEN.   2026-08-09.
+004000  DATE-COMPILED.
+004100  ENVIRONMENT DIVISION.
+004200  DATA DIVISION.
+004300  WORKING-STORAGE SECTION.
+004400*--------------------------------------------------------------*
+004500*    CICS MAPSET / ATTENTION-IDENTIFIER COPYBOOKS              *
+004600*--------------------------------------------------------------*
+004700      COPY HELMMAP.
+004800      COPY DFHAID.
+004900      COPY MSGCTL.
+005000      COPY SCRNHDR.
+005100      COPY ERRLOG.
+005200*--------------------------------------------------------------*
+005300*    SWITCHES                                                  *
+005400*--------------------------------------------------------------*
+005500  01  WS-SWITCHES.
+005600      05  WS-COMMAREA-VALID-SW  PIC X(01)   VALUE 'N'.
+005700          88  WS-COMMAREA-VALID              VALUE 'Y'.
+005800          88  WS-COMMAREA-INVALID             VALUE 'N'.
+005900*--------------------------------------------------------------*
+006000*    WORK AREAS                                                *
+006100*--------------------------------------------------------------*
+006200  01  WS-WORK-AREAS.
+006300      05  WS-TRANID               PIC X(04)   VALUE 'HELM'.
+006400      05  WS-MAPSET                PIC X(08)   VALUE 'HELMMAP'.
+006500      05  WS-MAPNAME                PIC X(08)   VALUE 'HELMMN1'.
+006600      05  WS-DEFAULT-MSG-ID         PIC X(08)   VALUE 'GREETING'.
+006700  01  WS-SCREEN-MSG                 PIC X(76)   VALUE SPACES.
+006800  01  WS-MESSAGES.
+006900      05  MSG-MSGID-REQUIRED        PIC X(76)   VALUE
+007000          'MESSAGE ID MUST BE ENTERED - PLEASE RE-ENTER'.
+007100      05  MSG-NOT-FOUND             PIC X(76)   VALUE
+007200          'MESSAGE ID NOT FOUND - PLEASE RE-ENTER'.
+007300      05  MSG-SAVED-OK              PIC X(76)   VALUE
+007400          'MESSAGE TEXT SAVED'.
+007500      05  MSG-RETRIEVED             PIC X(76)   VALUE
+007600          'MESSAGE TEXT RETRIEVED - AMEND AND PRESS PF5 TO SAVE'.
+007700      05  MSG-INVALID-KEY           PIC X(76)   VALUE
+007800          'INVALID KEY - PLEASE RE-ENTER'.
+007900      05  MSG-SAVE-FAILED           PIC X(76)   VALUE
+008000          'MESSAGE NOT SAVED - PLEASE RE-ENTER, NOTIFY SUPPORT'.
+008100      05  MSG-NOT-AUTHORIZED        PIC X(76)   VALUE
+008200          'NOT SIGNED ON - PLEASE SIGN ON TO SAVE CHANGES'.
+008300  01  WS-RESP                       PIC S9(08)  COMP.
+008400  01  WS-ABEND-AREA.
+008500      05  WS-ABEND-CODE             PIC X(04)   VALUE SPACES.
+008600      05  WS-ABEND-DATE             PIC 9(08).
+008700      05  WS-ABEND-TIME             PIC 9(06).
+008800      05  WS-ABEND-MSG              PIC X(76)   VALUE SPACES.
+008900*--------------------------------------------------------------*
+009000*    WS-INIT-COMMAREA - SAME LAYOUT AS THE LINKAGE SECTION'S    *
+009100*    DFHCOMMAREA (COPY HELCOMM BELOW).  USED TO ESTABLISH THE   *
+009200*    FIRST OUTBOUND COMMAREA WHEN EIBCALEN = 0 - AT THAT POINT  *
+009300*    DFHCOMMAREA ITSELF HAS NO BACKING STORAGE AND MUST NOT BE  *
+009400*    READ OR WRITTEN.                                           *
+009500*--------------------------------------------------------------*
+009600  01  WS-INIT-COMMAREA.
+009700      05  CI-SIGNED-ON-SW       PIC X(01)     VALUE 'N'.
+009800      05  CI-OPERATOR-ID        PIC X(08)     VALUE SPACES.
+009900      05  CI-LANGUAGE-CD        PIC X(01)     VALUE SPACES.
+010000      05  CI-CUSTOMER-ID        PIC X(06)     VALUE SPACES.
+010100      05  CI-CUST-NAME          PIC X(30)     VALUE SPACES.
+010200      05  CI-CUST-BALANCE       PIC S9(09)V99 COMP-3 VALUE ZERO.
+010300      05  CI-LAST-TRANID        PIC X(04)     VALUE SPACES.
+010400  LINKAGE SECTION.
+010500*--------------------------------------------------------------*
+010600*    COMMAREA - SAME LAYOUT HELLO USES, SO SIGN-ON STATE AND    *
+010700*    THE LAST CUSTOMER LOOKED UP SURVIVE THE ROUND TRIP BACK.   *
+010800*--------------------------------------------------------------*
+010900      COPY HELCOMM.
+011000  PROCEDURE DIVISION.
+011100*****************************************************************
+011200*    0000-MAINLINE - FIRST-TIME VS. RE-ENTRY DISPATCH           *
+011300*****************************************************************
+011400  0000-MAINLINE.
+011500      EXEC CICS HANDLE ABEND
+011600          LABEL (9000-ABEND-HANDLER)
+011700      END-EXEC.
+011800      EXEC CICS HANDLE CONDITION
+011900          ERROR (9000-ABEND-HANDLER)
+012000      END-EXEC.
+012100      IF EIBCALEN = 0
+012200          MOVE WS-DEFAULT-MSG-ID TO MC-MSG-ID
+012300          MOVE 'E'               TO MC-LANGUAGE-CD
+012400          PERFORM 1000-SEND-MAINT-SCREEN THRU 1000-EXIT
+012500          MOVE WS-TRANID TO CI-LAST-TRANID
+012600          EXEC CICS RETURN
+012700              TRANSID  (WS-TRANID)
+012800              COMMAREA (WS-INIT-COMMAREA)
+012900              LENGTH   (LENGTH OF WS-INIT-COMMAREA)
+013000          END-EXEC
+013100      ELSE
+013200          SET WS-COMMAREA-VALID TO TRUE
+013300          IF CA-LAST-TRANID = WS-TRANID
+013400              PERFORM 2000-RECEIVE-MAINT-SCREEN THRU 2000-EXIT
+013500          ELSE
+013600              MOVE WS-DEFAULT-MSG-ID TO MC-MSG-ID
+013700              MOVE 'E'               TO MC-LANGUAGE-CD
+013800              PERFORM 1000-SEND-MAINT-SCREEN THRU 1000-EXIT
+013900          END-IF
+014000          MOVE WS-TRANID TO CA-LAST-TRANID
+014100          EXEC CICS RETURN
+014200              TRANSID  (WS-TRANID)
+014300              COMMAREA (DFHCOMMAREA)
+014400              LENGTH   (LENGTH OF DFHCOMMAREA)
+014500          END-EXEC
+014600      END-IF.
+014700*****************************************************************
+014800*    1000-SEND-MAINT-SCREEN - BUILD AND SEND THE MAINT SCREEN   *
+014900*****************************************************************
+015000  1000-SEND-MAINT-SCREEN.
+015100      MOVE LOW-VALUES TO HELMMN1O.
+015200      PERFORM 1050-BUILD-SCREEN-HEADER THRU 1050-EXIT.
+015300      PERFORM 1100-LOAD-MESSAGE THRU 1100-EXIT.
+015400      MOVE WS-SCREEN-MSG TO MSGLINO.
+015500      MOVE SPACES TO WS-SCREEN-MSG.
+015600 
+015700      EXEC CICS SEND MAP (WS-MAPNAME)
+015800          MAPSET  (WS-MAPSET)
+015900          FROM    (HELMMN1O)
+016000          ERASE
+016100      END-EXEC.
+016200  1000-EXIT.
+016300      EXIT.
+016400*****************************************************************
+016500*    1050-BUILD-SCREEN-HEADER - REFRESH THE COMMON HEADER AREA  *
+016600*    (COPY SCRNHDR) AND MOVE IT INTO THIS MAP'S HEADER FIELDS   *
+016700*****************************************************************
+016800  1050-BUILD-SCREEN-HEADER.
+016900      EXEC CICS ASKTIME
+017000          ABSTIME (SH-ABS-TIME)
+017100      END-EXEC.
+017200      EXEC CICS FORMATTIME
+017300          ABSTIME (SH-ABS-TIME)
+017400          MMDDYY  (SH-DATE)
+017500          TIME    (SH-TIME)
+017600      END-EXEC.
+017700      MOVE WS-TRANID          TO SH-TRANSACTION-ID.
+017800      IF WS-COMMAREA-VALID
+017900          IF CA-SIGNED-ON
+018000              MOVE CA-OPERATOR-ID TO SH-OPERATOR-ID
+018100          ELSE
+018200              MOVE EIBTRMID       TO SH-OPERATOR-ID
+018300          END-IF
+018400      ELSE
+018500          MOVE EIBTRMID       TO SH-OPERATOR-ID
+018600      END-IF.
+018700      MOVE SH-PAGE-NUMBER  TO SH-PAGE-NO-EDIT.
+018800      STRING 'PAGE ' SH-PAGE-NO-EDIT
+018900          DELIMITED BY SIZE INTO SH-PAGE-TEXT
+019000      END-STRING.
+019100 
+019200      MOVE SH-DATE            TO HDRDATEO.
+019300      MOVE SH-TIME            TO HDRTIMEO.
+019400      MOVE SH-TRANSACTION-ID  TO HDRTRANO.
+019500      MOVE SH-OPERATOR-ID     TO HDROPIDO.
+019600      MOVE SH-PAGE-TEXT       TO HDRPAGEO.
+019700  1050-EXIT.
+019800      EXIT.
+019900*****************************************************************
+020000*    1100-LOAD-MESSAGE - READ MSGCTL FOR THE CURRENT MESSAGE ID *
+020100*****************************************************************
+020200  1100-LOAD-MESSAGE.
+020300      MOVE MC-MSG-ID       TO MSGIDO.
+020400      MOVE MC-LANGUAGE-CD  TO LANGCDO.
+020500 
+020600      EXEC CICS READ FILE ('MSGCTL')
+020700          INTO   (MC-RECORD)
+020800          RIDFLD (MC-KEY)
+020900          RESP   (WS-RESP)
+021000      END-EXEC.
+021100 
+021200      IF WS-RESP = DFHRESP(NORMAL)
+021300          MOVE MC-MSG-TEXT    TO MSGTXTO
+021400          MOVE MSG-RETRIEVED  TO WS-SCREEN-MSG
+021500      ELSE
+021600          MOVE SPACES         TO MSGTXTO
+021700          MOVE MSG-NOT-FOUND  TO WS-SCREEN-MSG
+021800      END-IF.
+021900  1100-EXIT.
+022000      EXIT.
+022100*****************************************************************
+022200*    2000-RECEIVE-MAINT-SCREEN - READ THE OPERATOR'S REQUEST    *
+022300*    AND ROUTE TO RETRIEVE, SAVE OR EXIT                        *
+022400*****************************************************************
+022500  2000-RECEIVE-MAINT-SCREEN.
+022600      EXEC CICS RECEIVE MAP (WS-MAPNAME)
+022700          MAPSET (WS-MAPSET)
+022800          INTO   (HELMMN1I)
+022900      END-EXEC.
+023000 
+023100      EVALUATE TRUE
+023200          WHEN EIBAID = DFHPF3
+023300              EXEC CICS XCTL PROGRAM  ('HELLO')
+023400                  COMMAREA (DFHCOMMAREA)
+023500                  LENGTH   (LENGTH OF DFHCOMMAREA)
+023600              END-EXEC
+023700          WHEN EIBAID = DFHENTER
+023800              PERFORM 2100-VALIDATE-MSGID THRU 2100-EXIT
+023900          WHEN EIBAID = DFHPF5
+024000              PERFORM 2200-SAVE-MESSAGE THRU 2200-EXIT
+024100          WHEN OTHER
+024200              MOVE MSG-INVALID-KEY TO WS-SCREEN-MSG
+024300              PERFORM 1000-SEND-MAINT-SCREEN THRU 1000-EXIT
+024400      END-EVALUATE.
+024500  2000-EXIT.
+024600      EXIT.
+024700*****************************************************************
+024800*    2100-VALIDATE-MSGID - RETRIEVE THE MESSAGE KEYED IN        *
+024900*****************************************************************
+025000  2100-VALIDATE-MSGID.
+025100      IF MSGIDI OF HELMMN1I = SPACES OR LOW-VALUES
+025200          MOVE MSG-MSGID-REQUIRED TO WS-SCREEN-MSG
+025300          PERFORM 1000-SEND-MAINT-SCREEN THRU 1000-EXIT
+025400      ELSE
+025500          MOVE MSGIDI OF HELMMN1I TO MC-MSG-ID
+025600          PERFORM 2150-SET-LANGUAGE THRU 2150-EXIT
+025700          PERFORM 1000-SEND-MAINT-SCREEN THRU 1000-EXIT
+025800      END-IF.
+025900  2100-EXIT.
+026000      EXIT.
+026100*****************************************************************
+026200*    2150-SET-LANGUAGE - DEFAULT THE LANGUAGE CODE TO ENGLISH    *
+026300*    WHEN THE OPERATOR LEAVES IT BLANK                           *
+026400*****************************************************************
+026500  2150-SET-LANGUAGE.
+026600      IF LANGCDI OF HELMMN1I = SPACES OR LOW-VALUES
+026700          MOVE 'E' TO MC-LANGUAGE-CD
+026800      ELSE
+026900          MOVE LANGCDI OF HELMMN1I TO MC-LANGUAGE-CD
+027000      END-IF.
+027100  2150-EXIT.
+027200      EXIT.
+027300*****************************************************************
+027400*    2200-SAVE-MESSAGE - WRITE OR REWRITE THE MESSAGE-CONTROL   *
+027500*    RECORD WITH THE TEXT KEYED IN ON THE SCREEN                *
+027600*****************************************************************
+027700  2200-SAVE-MESSAGE.
+027800      IF WS-COMMAREA-VALID
+027900          IF CA-NOT-SIGNED-ON
+028000              MOVE MSG-NOT-AUTHORIZED TO WS-SCREEN-MSG
+028100              PERFORM 1000-SEND-MAINT-SCREEN THRU 1000-EXIT
+028200              GO TO 2200-EXIT
+028300          END-IF
+028400      ELSE
+028500          MOVE MSG-NOT-AUTHORIZED TO WS-SCREEN-MSG
+028600          PERFORM 1000-SEND-MAINT-SCREEN THRU 1000-EXIT
+028700          GO TO 2200-EXIT
+028800      END-IF.
+028900 
+029000      IF MSGIDI OF HELMMN1I = SPACES OR LOW-VALUES
+029100          MOVE MSG-MSGID-REQUIRED TO WS-SCREEN-MSG
+029200          PERFORM 1000-SEND-MAINT-SCREEN THRU 1000-EXIT
+029300          GO TO 2200-EXIT
+029400      END-IF.
+029500 
+029600      MOVE MSGIDI  OF HELMMN1I TO MC-MSG-ID.
+029700      PERFORM 2150-SET-LANGUAGE THRU 2150-EXIT.
+029800      MOVE MSGTXTI OF HELMMN1I TO MC-MSG-TEXT.
+029900 
+030000      EXEC CICS WRITE FILE ('MSGCTL')
+030100          FROM   (MC-RECORD)
+030200          RIDFLD (MC-KEY)
+030300          RESP   (WS-RESP)
+030400      END-EXEC.
+030500 
+030600      EVALUATE TRUE
+030700          WHEN WS-RESP = DFHRESP(NORMAL)
+030800              MOVE MSG-SAVED-OK TO WS-SCREEN-MSG
+030900          WHEN WS-RESP = DFHRESP(DUPREC)
+031000              EXEC CICS READ FILE ('MSGCTL')
+031100                  INTO    (MC-RECORD)
+031200                  RIDFLD  (MC-KEY)
+031300                  UPDATE
+031400              END-EXEC
+031500              MOVE MSGTXTI OF HELMMN1I TO MC-MSG-TEXT
+031600              EXEC CICS REWRITE FILE ('MSGCTL')
+031700                  FROM (MC-RECORD)
+031800              END-EXEC
+031900              MOVE MSG-SAVED-OK TO WS-SCREEN-MSG
+032000          WHEN OTHER
+032100              MOVE MSG-SAVE-FAILED TO WS-SCREEN-MSG
+032200      END-EVALUATE.
+032300 
+032400      PERFORM 1000-SEND-MAINT-SCREEN THRU 1000-EXIT.
+032500  2200-EXIT.
+032600      EXIT.
+032700*****************************************************************
+032800*    9000-ABEND-HANDLER - CAUGHT BY HANDLE ABEND/HANDLE         *
+032900*    CONDITION(ERROR).  LOGS THE FAILURE TO THE ERROR LOG FILE  *
+033000*    AND PUTS A CLEAN MESSAGE ON THE SCREEN INSTEAD OF LETTING  *
+033100*    THE OPERATOR SEE A RAW CICS ABEND SCREEN.  SAME PATTERN AS *
+033200*    HELLO'S 9000-ABEND-HANDLER.                                *
+033300*****************************************************************
+033400  9000-ABEND-HANDLER.
+033500      EXEC CICS ASSIGN
+033600          ABCODE (WS-ABEND-CODE)
+033700      END-EXEC.
+033800 
+033900      EXEC CICS ASKTIME
+034000          ABSTIME (SH-ABS-TIME)
+034100      END-EXEC.
+034200      EXEC CICS FORMATTIME
+034300          ABSTIME  (SH-ABS-TIME)
+034400          YYYYMMDD (WS-ABEND-DATE)
+034500          TIME     (WS-ABEND-TIME)
+034600      END-EXEC.
+034700 
+034800      INITIALIZE EL-RECORD.
+034900      MOVE EIBTRMID           TO EL-TERMINAL-ID.
+035000      MOVE WS-ABEND-DATE      TO EL-ERROR-DATE.
+035100      MOVE WS-ABEND-TIME      TO EL-ERROR-TIME.
+035200      MOVE WS-TRANID          TO EL-TRANSACTION-ID.
+035300      MOVE 'HELLOMNT'         TO EL-PROGRAM-ID.
+035400      IF WS-COMMAREA-VALID
+035500          MOVE CA-OPERATOR-ID TO EL-OPERATOR-ID
+035600      ELSE
+035700          MOVE SPACES         TO EL-OPERATOR-ID
+035800      END-IF.
+035900      MOVE WS-ABEND-CODE      TO EL-ABEND-CODE.
+036000 
+036100      EXEC CICS WRITE FILE ('ERRLOG')
+036200          FROM   (EL-RECORD)
+036300          RIDFLD (EL-KEY)
+036400          RESP   (WS-RESP)
+036500      END-EXEC.
+036600 
+036700      MOVE SPACES TO WS-ABEND-MSG.
+036800      STRING 'SYSTEM ERROR - PLEASE NOTIFY YOUR SUPERVISOR.'
+036900             ' REF: ' WS-ABEND-CODE
+037000          DELIMITED BY SIZE INTO WS-ABEND-MSG
+037100      END-STRING.
+037200 
+037300      EXEC CICS SEND TEXT
+037400          FROM   (WS-ABEND-MSG)
+037500          LENGTH (LENGTH OF WS-ABEND-MSG)
+037600          ERASE
+037700      END-EXEC.
+037800 
+037900      EXEC CICS RETURN
+038000      END-EXEC.
+038100  9000-EXIT.
+038200      EXIT.
