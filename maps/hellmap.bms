@@ -0,0 +1,74 @@
+      *****************************************************************
+      *  MAPSET  : HELLMAP                                            *
+      *  PURPOSE : MAIN MENU / GREETING SCREEN FOR THE HELLO          *
+      *            TRANSACTION SUITE                                  *
+      *  ASSEMBLED INTO THE CICS PHYSICAL MAP LIBRARY BY THE SITE'S    *
+      *            STANDARD BMS MAP-ASSEMBLY PROCEDURE.  THE MATCHING  *
+      *            SYMBOLIC MAP IS MAINTAINED BY HAND IN               *
+      *            COPYBOOKS/HELLMAP.CPY -- KEEP THE TWO IN STEP WHEN  *
+      *            A FIELD IS ADDED HERE.                              *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL MAP - MENU, OPTION AND MESSAGE LINE
+      *   2026-08-09 DLH  ADD OPERATOR-ID / GREETING FIELDS
+      *   2026-08-09 DLH  ADD COMMON HEADER/FOOTER FIELDS (SCRNHDR)
+      *   2026-08-09 DLH  OPTION 1 NO LONGER NAMES A SEPARATE PROGRAM -
+      *                    CUSTOMER ENQUIRY IS HANDLED INLINE OFF THE
+      *                    CUSTOMER ID FIELD ABOVE
+      *****************************************************************
+HELLMAP  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+*
+HELLMN1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+*        ---- COMMON HEADER (SEE COPYBOOKS/SCRNHDR.CPY) ----
+HDRDATE  DFHMDF POS=(1,1),LENGTH=8,ATTRB=(PROT,ASKIP)
+HDRTIME  DFHMDF POS=(1,15),LENGTH=8,ATTRB=(PROT,ASKIP)
+HDRTRAN  DFHMDF POS=(1,30),LENGTH=4,ATTRB=(PROT,ASKIP)
+HDROPID  DFHMDF POS=(1,45),LENGTH=8,ATTRB=(PROT,ASKIP)
+HDRPAGE  DFHMDF POS=(1,70),LENGTH=7,ATTRB=(PROT,ASKIP)
+*
+         DFHMDF POS=(3,28),LENGTH=24,ATTRB=(PROT,ASKIP),             X
+               INITIAL='GSE UK - MAIN MENU'
+*
+OPIDLBL  DFHMDF POS=(5,2),LENGTH=18,ATTRB=(PROT,ASKIP),              X
+               INITIAL='OPERATOR ID . . .'
+OPID     DFHMDF POS=(5,21),LENGTH=8,ATTRB=(UNPROT,IC)
+*
+LANGLBL  DFHMDF POS=(6,2),LENGTH=18,ATTRB=(PROT,ASKIP),              X
+               INITIAL='LANGUAGE (E/W) . .'
+LANGCD   DFHMDF POS=(6,21),LENGTH=1,ATTRB=(UNPROT)
+*
+CUSTLBL  DFHMDF POS=(7,2),LENGTH=18,ATTRB=(PROT,ASKIP),              X
+               INITIAL='CUSTOMER ID  . . .'
+CUSTID   DFHMDF POS=(7,21),LENGTH=6,ATTRB=(UNPROT)
+*
+GREET    DFHMDF POS=(9,2),LENGTH=60,ATTRB=(PROT,ASKIP)
+*
+BALLBL   DFHMDF POS=(10,2),LENGTH=18,ATTRB=(PROT,ASKIP),             X
+               INITIAL='CURRENT BALANCE .'
+BALANCE  DFHMDF POS=(10,21),LENGTH=14,ATTRB=(PROT,ASKIP)
+*
+MENU1    DFHMDF POS=(13,2),LENGTH=36,ATTRB=(PROT,ASKIP),             X
+               INITIAL='1  CUSTOMER ENQUIRY . . . (CUSTID)'
+MENU2    DFHMDF POS=(14,2),LENGTH=36,ATTRB=(PROT,ASKIP),             X
+               INITIAL='2  GREETING MAINTENANCE . . (HELM)'
+MENU3    DFHMDF POS=(15,2),LENGTH=36,ATTRB=(PROT,ASKIP),             X
+               INITIAL='3  SIGN OFF . . . . . . . . (CESF)'
+*
+OPTLBL   DFHMDF POS=(17,2),LENGTH=14,ATTRB=(PROT,ASKIP),             X
+               INITIAL='ENTER OPTION .'
+OPTION   DFHMDF POS=(17,17),LENGTH=2,ATTRB=(UNPROT)
+*
+MSGLIN   DFHMDF POS=(19,2),LENGTH=76,ATTRB=(PROT,ASKIP,BRT)
+*
+         DFHMDF POS=(24,2),LENGTH=76,ATTRB=(PROT,ASKIP),             X
+               INITIAL='PF1=HELP  PF3=EXIT  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
