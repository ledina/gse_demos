@@ -0,0 +1,55 @@
+      *****************************************************************
+      *  MAPSET  : HELMMAP                                            *
+      *  PURPOSE : GREETING-MAINTENANCE SCREEN FOR THE HELLOMNT       *
+      *            TRANSACTION - LETS AN OPERATOR CHANGE THE DEFAULT  *
+      *            WELCOME MESSAGE HELD ON THE MESSAGE-CONTROL FILE   *
+      *            WITHOUT A RECOMPILE.                                *
+      *  ASSEMBLED INTO THE CICS PHYSICAL MAP LIBRARY BY THE SITE'S    *
+      *            STANDARD BMS MAP-ASSEMBLY PROCEDURE.  THE MATCHING  *
+      *            SYMBOLIC MAP IS MAINTAINED BY HAND IN               *
+      *            COPYBOOKS/HELMMAP.CPY -- KEEP THE TWO IN STEP WHEN  *
+      *            A FIELD IS ADDED HERE.                              *
+      *-----------------------------------------------------------------
+      * MOD LOG
+      *   2026-08-09 DLH  INITIAL MAP
+      *   2026-08-09 DLH  ADD LANGUAGE-CODE FIELD
+      *****************************************************************
+HELMMAP  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+*
+HELMMN1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+*        ---- COMMON HEADER (SEE COPYBOOKS/SCRNHDR.CPY) ----
+HDRDATE  DFHMDF POS=(1,1),LENGTH=8,ATTRB=(PROT,ASKIP)
+HDRTIME  DFHMDF POS=(1,15),LENGTH=8,ATTRB=(PROT,ASKIP)
+HDRTRAN  DFHMDF POS=(1,30),LENGTH=4,ATTRB=(PROT,ASKIP)
+HDROPID  DFHMDF POS=(1,45),LENGTH=8,ATTRB=(PROT,ASKIP)
+HDRPAGE  DFHMDF POS=(1,70),LENGTH=7,ATTRB=(PROT,ASKIP)
+*
+         DFHMDF POS=(3,22),LENGTH=36,ATTRB=(PROT,ASKIP),             X
+               INITIAL='GSE UK - GREETING MAINTENANCE'
+*
+MSGIDLBL DFHMDF POS=(6,2),LENGTH=18,ATTRB=(PROT,ASKIP),              X
+               INITIAL='MESSAGE ID . . . .'
+MSGID    DFHMDF POS=(6,21),LENGTH=8,ATTRB=(UNPROT,IC)
+*
+LANGLBL  DFHMDF POS=(7,2),LENGTH=18,ATTRB=(PROT,ASKIP),              X
+               INITIAL='LANGUAGE (E/W) . .'
+LANGCD   DFHMDF POS=(7,21),LENGTH=1,ATTRB=(UNPROT)
+*
+MSGTXLBL DFHMDF POS=(8,2),LENGTH=18,ATTRB=(PROT,ASKIP),              X
+               INITIAL='MESSAGE TEXT . . .'
+MSGTXT   DFHMDF POS=(8,21),LENGTH=60,ATTRB=(UNPROT)
+*
+MSGLIN   DFHMDF POS=(19,2),LENGTH=76,ATTRB=(PROT,ASKIP,BRT)
+*
+         DFHMDF POS=(24,2),LENGTH=76,ATTRB=(PROT,ASKIP),             X
+               INITIAL='PF3=EXIT  PF5=SAVE  ENTER=RETRIEVE'
+*
+         DFHMSD TYPE=FINAL
