@@ -0,0 +1,30 @@
+//HELEXT   JOB (ACCTNO),'MIS SIGNON EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  NIGHTLY MIS SIGN-ON EXTRACT                                  *
+//*  READS THE SIGNON-LOG AUDIT FILE WRITTEN BY THE HELLO ONLINE  *
+//*  TRANSACTION AND PRODUCES A FIXED-LENGTH FLAT FILE IN THE     *
+//*  AGREED MIS LAYOUT (COPYBOOKS/MISEXTR) FOR TRANSMISSION TO    *
+//*  THE DOWNSTREAM MIS REPORTING FEED.  STEP020 REPRESENTS THE   *
+//*  SITE'S STANDARD FILE-TRANSMISSION UTILITY STEP.  RUNS AFTER  *
+//*  CICS COMES DOWN FOR THE NIGHT - THE SCHEDULER SUBSTITUTES    *
+//*  &RUNDATE WITH THE BUSINESS DATE BEFORE SUBMITTING, SINCE THE *
+//*  JOB CROSSES MIDNIGHT AND "TODAY" AT RUN TIME WOULD BE LATE.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELEXT,PARM='&RUNDATE'
+//STEPLIB  DD DSN=GSEUK.PROD.LOADLIB,DISP=SHR
+//SIGNLOG  DD DSN=GSEUK.PROD.SIGNLOG,DISP=SHR
+//MISFEED  DD DSN=GSEUK.PROD.MISFEED,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FTPBATCH,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=GSEUK.PROD.LOADLIB,DISP=SHR
+//INFILE   DD DSN=GSEUK.PROD.MISFEED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  SEND GSEUK.PROD.MISFEED TO MIS.INBOUND.SIGNON DSTNODE=MISHOST
+/*
+//
