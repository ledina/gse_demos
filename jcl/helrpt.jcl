@@ -0,0 +1,19 @@
+//HELRPT   JOB (ACCTNO),'TXN ACTIVITY RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  NIGHTLY BATCH TRANSACTION-ACTIVITY REPORT                   *
+//*  READS THE SIGNON-LOG AUDIT FILE WRITTEN BY THE HELLO ONLINE *
+//*  TRANSACTION AND PRINTS SIGN-ON COUNTS BY HOUR AND TERMINAL. *
+//*  SCHEDULED TO RUN AFTER CICS COMES DOWN FOR THE NIGHT - THE   *
+//*  SCHEDULER SUBSTITUTES &RUNDATE WITH THE BUSINESS DATE (THE   *
+//*  CALENDAR DATE THE NIGHT'S SIGN-ONS WERE LOGGED UNDER) BEFORE *
+//*  SUBMITTING, SINCE THE JOB CROSSES MIDNIGHT AND "TODAY" AT    *
+//*  RUN TIME WOULD BE ONE DAY LATE.                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELRPT,PARM='&RUNDATE'
+//STEPLIB  DD DSN=GSEUK.PROD.LOADLIB,DISP=SHR
+//SIGNLOG  DD DSN=GSEUK.PROD.SIGNLOG,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
